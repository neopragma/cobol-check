@@ -1,469 +1,710 @@
-       IDENTIFICATION DIVISION.                                                 
-       PROGRAM-ID.  GREETING.                                                   
-      *****************************************************************         
-      * Trivial program to exercise CobolCheck.                                 
-      *****************************************************************         
-       ENVIRONMENT DIVISION.                                                    
-       INPUT-OUTPUT SECTION.                                                    
-       FILE-CONTROL.                                                            
-       DATA DIVISION.                                                           
-       WORKING-STORAGE SECTION.                                                 
-      * ZUTZCWS.CPY                                                             
-       01  FILLER PIC X(16) VALUE '******* ZUTZCPC'.                            
-       01  FILLER PIC X(16) VALUE '******* 0.1.0'.                              
-       01  UT-FIELDS.                                                           
-           05  UT-CONST-ES               PIC X(02) VALUE 'ES'.                  
-           05  UT-LABEL-EXPECTED-ACCESS.                                        
-               10  FILLER                PIC X(06) VALUE 'ACCESS'.              
-               10  UT-LABEL-EXPECTED-ACCESS-PL                                  
-                                         PIC X(02) VALUE SPACES.                
-           05  UT-DISPLAY-MESSAGE        PIC X(256) VALUE SPACES.               
-           05  FILLER                    PIC X(01) VALUE SPACES.                
-               88  UT-NORMAL-COMPARE     VALUE 'N'.                             
-               88  UT-REVERSE-COMPARE    VALUE 'Y'.                             
-           05  FILLER                    PIC X(01) VALUE '1'.                   
-               88  UT-VERIFY-EXACT                 VALUE '1'.                   
-               88  UT-VERIFY-AT-LEAST              VALUE '2'.                   
-               88  UT-VERIFY-NO-MORE-THAN          VALUE '3'.                   
-           05  FILLER                    PIC X(01) VALUE SPACES.                
-               88  UT-VERIFY-PASSED      VALUE 'Y'.                             
-               88  UT-VERIFY-FAILED      VALUE SPACES.                          
-           05  FILLER                    PIC X(01) VALUE SPACES.                
-               88  UT-COMPARE-DEFAULT    VALUE SPACE.                           
-               88  UT-COMPARE-NUMERIC    VALUE 'N'.                             
-           05  FILLER                    PIC X(01) VALUE SPACES.                
-               88  UT-COMPARE-PASSED     VALUE 'Y'.                             
-               88  UT-COMPARE-FAILED     VALUE SPACES.                          
-           05  UT-EXPECTED               PIC X(60) VALUE SPACES.                
-           05  UT-ACTUAL                 PIC X(60) VALUE SPACES.                
-           05  UT-EXPECTED-NUMERIC       PIC S9(08) VALUE ZERO.                 
-           05  UT-ACTUAL-NUMERIC         PIC S9(08) VALUE ZERO.                 
-           05  UT-EXPECTED-ACCESSES      PIC 9(04) VALUE ZERO.                  
-           05  UT-ACTUAL-ACCESSES        PIC 9(04) VALUE ZERO.                  
-           05  UT-EXPECTED-ACCESSES-FMT  PIC Z,ZZ9.                             
-           05  UT-ACTUAL-ACCESSES-FMT    PIC Z,ZZ9.                             
-           05  UT-FAILED                 PIC X(11)  VALUE "**** FAIL: ".        
-           05  UT-PASSED                 PIC X(11)  VALUE "     PASS: ".        
-           05  UT-TEST-CASE-NAME         PIC X(80)  VALUE SPACES.               
-           05  UT-TEST-CASE-NUMBER       PIC ZZ9.                               
-           05  UT-RETCODE                PIC 9(4)   VALUE ZERO.                 
-           05  UT-TEST-CASE-COUNT        PIC 9(4)   VALUE ZERO.                 
-           05  UT-NUMBER-PASSED          PIC 9(4)   VALUE ZERO.                 
-           05  UT-NUMBER-FAILED          PIC 9(4)   VALUE ZERO.                 
-       01  UT-MOCKS.                                                            
-           05  FILLER                    PIC X(01) VALUE SPACES.                
-               88  UT-MOCK-FOUND                   VALUE 'Y'.                   
-               88  UT-MOCK-NOT-FOUND               VALUE SPACES.                
-           05  UT-MOCK-FIND-TYPE         PIC X(04).                             
-               88  UT-FIND-FILE-MOCK     VALUE 'FILE'.                          
-               88  UT-FIND-CALL-MOCK     VALUE 'CALL'.                          
-               88  UT-FIND-CICS-MOCK     VALUE 'CICS'.                          
-               88  UT-FIND-SQL-MOCK      VALUE 'SQL'.                           
-               88  UT-FIND-PARA-MOCK     VALUE 'PARA'.                          
-           05  UT-MOCK-FIND-FILENAME     PIC X(31).                             
-           05  UT-MOCK-FIND-PARA-NAME    PIC X(31).                             
-           05  UT-MOCK-FIND-OPERATION    PIC X(04).                             
-           05  UT-MOCK-FIND-CALL-TOKENS.                                        
-               10  UT-MOCK-FIND-CALL-TOKEN OCCURS 25 PIC X(31).                 
-           05  UT-MOCK-FIND-CICS-KEYWORDS.                                      
-               10  UT-MOCK-FIND-CICS-KEYWORD OCCURS 25 PIC X(31).               
-           05  UT-MOCK-SET-RECORD        PIC X(2048).                           
-           05  UT-MOCK-SET-FILE-STATUS   PIC X(02).                             
-           05  UT-MOCK-MAX               PIC 9(02) VALUE 10.                    
-           05  UT-MOCK-COUNT             PIC 9(02) VALUE ZERO.                  
-           05  UT-MOCK OCCURS 20 INDEXED BY UT-MOCK-IX.                         
-               10  UT-MOCK-TYPE          PIC X(04).                             
-                   88  UT-MOCK-FILE          VALUE 'FILE'.                      
-                   88  UT-MOCK-CALL          VALUE 'CALL'.                      
-                   88  UT-MOCK-CICS          VALUE 'CICS'.                      
-                   88  UT-MOCK-SQL           VALUE 'SQL'.                       
-                   88  UT-MOCK-PARA          VALUE 'PARA'.                      
-               10  UT-MOCK-ACCESS-COUNT    PIC 9(04) VALUE ZERO.                
-               10  UT-MOCK-RECORD        PIC X(8192).                           
-               10  UT-MOCK-DATA          PIC X(806).                            
-               10  UT-MOCK-FILE-DATA REDEFINES UT-MOCK-DATA.                    
-                   15  UT-MOCK-FILENAME       PIC X(31).                        
-                   15  UT-MOCK-OPERATION      PIC X(20).                        
-                   15  UT-MOCK-FILE-STATUS    PIC X(02).                        
-                   15  FILLER                 PIC X(753).                       
-               10  UT-MOCK-CALL-DATA REDEFINES UT-MOCK-DATA.                    
-                   15  UT-MOCK-CALL-TOKENS-KEY PIC X(806).                      
-               10  UT-MOCK-CICS-DATA REDEFINES UT-MOCK-DATA.                    
-                   15  UT-MOCK-CICS-KEYWORDS-KEY PIC X(806).                    
-               10  UT-MOCK-PARA-DATA REDEFINES UT-MOCK-DATA.                    
-                   15  UT-MOCK-PARA-NAME  PIC X(31).                            
-                   15  FILLER             PIC X(775).                           
-               10  UT-MOCK-SQL-DATA REDEFINES UT-MOCK-DATA.                     
-                   15  FILLER             PIC X(806).                           
-       01  UT-FILES.                                                            
-           05  UT-FILE-MAX                   PIC 9(02) VALUE 10.                
-           05  UT-FILE-COUNT                 PIC 9(02) VALUE ZERO.              
-           05  FILLER                        PIC X(01) VALUE SPACE.             
-               88  UT-FILENAME-MATCHED       VALUE 'Y'.                         
-               88  UT-FILENAME-NOT-MATCHED   VALUE 'N'.                         
-           05  UT-FILE-INFORMATION.                                             
-               10  FILLER OCCURS 10 INDEXED BY UT-FILE-IX.                      
-                   15  UT-INTERNAL-FILENAME      PIC X(31).                     
-                   15  UT-RECORD-FIELD-NAME      PIC X(31).                     
-                   15  UT-FILE-STATUS-FIELD-NAME PIC X(31).                     
-                                                                                
-      * ZUTZCWS.CPY END                                                         
-       01  FILLER.                                                              
-           05  FILLER             PIC X VALUE 'G'.                              
-               88  MESSAGE-IS-GREETING  VALUE 'G'.                              
-               88  MESSAGE-IS-FAREWELL  VALUE 'F'.                              
-           05  WS-FRIEND           PIC X(10) VALUE SPACES.                      
-           05  WS-GREETING.                                                     
-               10  FILLER          PIC X(07) VALUE 'Hello, '.                   
-               10  WS-USER-NAME    PIC X(10) VALUE SPACES.                      
-               10  FILLER          PIC X     VALUE '!'.                         
-           05  WS-FAREWELL.                                                     
-               10  FILLER          PIC X(15) VALUE 'See you later, '.           
-               10  WS-USER-NAME    PIC X(09) VALUE SPACES.                      
-               10  FILLER          PIC X     VALUE '!'.                         
-       PROCEDURE DIVISION.                                                      
-           PERFORM UT-INITIALIZE                                                
-           DISPLAY "TESTSUITE:"                                                 
-           DISPLAY "Greeting returns the appropriate message based on me        
-      -    "ssage type"                                                         
-           MOVE "When message type is greeting it returns 'Hello, World!        
-      -    "'"                                                                  
-               TO UT-TEST-CASE-NAME                                             
-           PERFORM UT-BEFORE                                                    
-            SET MESSAGE-IS-GREETING TO TRUE                                     
-            PERFORM 2000-SPEAK                                                  
-           ADD 1 TO UT-TEST-CASE-COUNT                                          
-           SET UT-NORMAL-COMPARE TO TRUE                                        
-           MOVE WS-GREETING TO UT-ACTUAL                                        
-           MOVE "Hello, World     !"                                            
-               TO UT-EXPECTED                                                   
-           SET UT-COMPARE-DEFAULT TO TRUE                                       
-           PERFORM UT-ASSERT-EQUAL                                              
-           PERFORM UT-AFTER                                                     
-           MOVE "When message type is farewell it returns See you later,        
-      -    " alligator!"                                                        
-               TO UT-TEST-CASE-NAME                                             
-           PERFORM UT-BEFORE                                                    
-            SET MESSAGE-IS-FAREWELL TO TRUE                                     
-            PERFORM 2000-SPEAK                                                  
-           ADD 1 TO UT-TEST-CASE-COUNT                                          
-           SET UT-NORMAL-COMPARE TO TRUE                                        
-           MOVE WS-FAREWELL TO UT-ACTUAL                                        
-           MOVE "See you later, alligator!"                                     
-               TO UT-EXPECTED                                                   
-           SET UT-COMPARE-DEFAULT TO TRUE                                       
-           PERFORM UT-ASSERT-EQUAL                                              
-           PERFORM UT-AFTER                                                     
-      * ZUTZCPD.CPY                                                             
-           DISPLAY SPACE                                                        
-           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER                       
-           DISPLAY UT-TEST-CASE-NUMBER ' TEST CASES WERE EXECUTED'              
-           MOVE UT-NUMBER-PASSED TO UT-TEST-CASE-NUMBER                         
-           DISPLAY UT-TEST-CASE-NUMBER ' PASSED'                                
-           MOVE UT-NUMBER-FAILED TO UT-TEST-CASE-NUMBER                         
-           DISPLAY UT-TEST-CASE-NUMBER ' FAILED'                                
-           DISPLAY "================================================="          
-           MOVE UT-RETCODE TO RETURN-CODE                                       
-           GOBACK.                                                              
-                                                                                
-       UT-ASSERT-EQUAL.                                                         
-      *****************************************************************         
-      * COMPARE EXPECTED AND ACTUAL VALUES FOR EQUALITY.                        
-      *****************************************************************         
-           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER                       
-           PERFORM UT-COMPARE                                                   
-           IF UT-COMPARE-PASSED                                                 
-               PERFORM UT-DISPLAY-PASSED                                        
-           ELSE                                                                 
-               PERFORM UT-DISPLAY-FAILED                                        
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       UT-COMPARE.                                                              
-           SET UT-COMPARE-FAILED TO TRUE                                        
-           IF UT-COMPARE-NUMERIC                                                
-               IF UT-ACTUAL-NUMERIC IS EQUAL TO UT-EXPECTED-NUMERIC             
-                   SET UT-COMPARE-PASSED TO TRUE                                
-               END-IF                                                           
-           ELSE                                                                 
-               IF UT-ACTUAL IS EQUAL TO UT-EXPECTED                             
-                   SET UT-COMPARE-PASSED TO TRUE                                
-               END-IF                                                           
-           END-IF                                                               
-           PERFORM UT-REVERSE-RESULT                                            
-           .                                                                    
-                                                                                
-       UT-REVERSE-RESULT.                                                       
-           IF UT-REVERSE-COMPARE                                                
-               IF UT-COMPARE-PASSED                                             
-                   SET UT-COMPARE-FAILED TO TRUE                                
-               ELSE                                                             
-                   SET UT-COMPARE-PASSED TO TRUE                                
-               END-IF                                                           
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       UT-DISPLAY-PASSED.                                                       
-           ADD 1 TO UT-NUMBER-PASSED                                            
-           DISPLAY UT-PASSED                                                    
-                   UT-TEST-CASE-NUMBER '. '                                     
-                   UT-TEST-CASE-NAME                                            
-           .                                                                    
-                                                                                
-       UT-DISPLAY-FAILED.                                                       
-           ADD 1 TO UT-NUMBER-FAILED                                            
-           DISPLAY UT-FAILED                                                    
-                   UT-TEST-CASE-NUMBER '. '                                     
-                   UT-TEST-CASE-NAME                                            
-           IF UT-COMPARE-NUMERIC                                                
-               DISPLAY '    EXPECTED ' UT-EXPECTED-NUMERIC                      
-                       ', WAS ' UT-ACTUAL-NUMERIC                               
-           ELSE                                                                 
-               DISPLAY '    EXPECTED <' UT-EXPECTED                             
-                       '>, WAS <' UT-ACTUAL '>'                                 
-           END-IF                                                               
-           MOVE 4 TO UT-RETCODE                                                 
-           .                                                                    
-                                                                                
-       UT-ASSERT-ACCESSES.                                                      
-      *****************************************************************         
-      * COMPARE THE NUMBER OF ACCESSES TO A MOCK WITH THE EXPECTED              
-      * NUMBER OF ACCESSES.                                                     
-      *****************************************************************         
-           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER                       
-           MOVE UT-ACTUAL-ACCESSES TO UT-ACTUAL-ACCESSES-FMT                    
-           MOVE UT-EXPECTED-ACCESSES TO UT-EXPECTED-ACCESSES-FMT                
-           IF UT-EXPECTED-ACCESSES IS EQUAL TO 1                                
-              MOVE SPACES TO UT-LABEL-EXPECTED-ACCESS-PL                        
-           ELSE                                                                 
-              MOVE UT-CONST-ES TO UT-LABEL-EXPECTED-ACCESS-PL                   
-           END-IF                                                               
-                                                                                
-           SET UT-VERIFY-FAILED TO TRUE                                         
-           EVALUATE TRUE                                                        
-               WHEN UT-VERIFY-AT-LEAST                                          
-                    IF UT-ACTUAL-ACCESSES IS GREATER THAN OR EQUAL TO           
-                            UT-EXPECTED-ACCESSES                                
-                        SET UT-VERIFY-PASSED TO TRUE                            
-                    END-IF                                                      
-               WHEN UT-VERIFY-NO-MORE-THAN                                      
-                    IF UT-ACTUAL-ACCESSES IS LESS THAN OR EQUAL TO              
-                            UT-EXPECTED-ACCESSES                                
-                        SET UT-VERIFY-PASSED TO TRUE                            
-                    END-IF                                                      
-               WHEN OTHER                                                       
-                    IF UT-ACTUAL-ACCESSES IS EQUAL TO                           
-                            UT-EXPECTED-ACCESSES                                
-                        SET UT-VERIFY-PASSED TO TRUE                            
-                    END-IF                                                      
-           END-EVALUATE                                                         
-                                                                                
-           IF UT-VERIFY-PASSED                                                  
-               ADD 1 TO UT-NUMBER-PASSED                                        
-               DISPLAY UT-PASSED                                                
-                       UT-TEST-CASE-NUMBER '. '                                 
-                      'VERIFY ' UT-EXPECTED-ACCESSES-FMT SPACE                  
-                      UT-LABEL-EXPECTED-ACCESS                                  
-           ELSE                                                                 
-               ADD 1 TO UT-NUMBER-FAILED                                        
-               MOVE SPACES TO UT-DISPLAY-MESSAGE                                
-               IF UT-MOCK-FILE(UT-MOCK-IX)                                      
-                   STRING                                                       
-                       UT-FAILED                      DELIMITED BY SIZE         
-                       UT-TEST-CASE-NUMBER            DELIMITED BY SIZE         
-                       '. VERIFY ACCESSES TO '        DELIMITED BY SIZE         
-                       UT-MOCK-OPERATION(UT-MOCK-IX)  DELIMITED BY SPACE        
-                       ' ON '                         DELIMITED BY SIZE         
-                       UT-MOCK-FILENAME(UT-MOCK-IX)   DELIMITED BY SPACE        
-                       ' | EXPECTED '                 DELIMITED BY SIZE         
-                       UT-EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE         
-                       SPACE                          DELIMITED BY SIZE         
-                       UT-LABEL-EXPECTED-ACCESS       DELIMITED BY SPACE        
-                       ', WAS '                       DELIMITED BY SIZE         
-                       UT-ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE         
-                       INTO UT-DISPLAY-MESSAGE                                  
-                   END-STRING                                                   
-               ELSE                                                             
-                   STRING                                                       
-                       UT-FAILED                      DELIMITED BY SIZE         
-                       UT-TEST-CASE-NUMBER            DELIMITED BY SIZE         
-                       '. VERIFY ACCESSES TO '        DELIMITED BY SIZE         
-                       UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)                    
-                                                      DELIMITED BY SIZE         
-                       INTO UT-DISPLAY-MESSAGE                                  
-                   END-STRING                                                   
-                   DISPLAY UT-DISPLAY-MESSAGE                                   
-                   MOVE SPACES TO UT-DISPLAY-MESSAGE                            
-                   STRING                                                       
-                       '   EXPECTED '                 DELIMITED BY SIZE         
-                       UT-EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE         
-                       SPACE                          DELIMITED BY SIZE         
-                       UT-LABEL-EXPECTED-ACCESS       DELIMITED BY SPACE        
-                       ', WAS '                       DELIMITED BY SIZE         
-                       UT-ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE         
-                       INTO UT-DISPLAY-MESSAGE                                  
-                   END-STRING                                                   
-               END-IF                                                           
-               DISPLAY UT-DISPLAY-MESSAGE                                       
-               MOVE 4 TO UT-RETCODE                                             
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       UT-SET-MOCK.                                                             
-      *****************************************************************         
-      * CREATE OR UPDATE A MOCK SPECIFICATION.                                  
-      *****************************************************************         
-           EVALUATE TRUE                                                        
-               WHEN UT-FIND-FILE-MOCK                                           
-                    PERFORM UT-SET-FILE-MOCK                                    
-               WHEN UT-FIND-CALL-MOCK                                           
-                    PERFORM UT-SET-CALL-MOCK                                    
-               WHEN UT-FIND-CICS-MOCK                                           
-                    PERFORM UT-SET-CICS-MOCK                                    
-               WHEN UT-FIND-PARA-MOCK                                           
-                    PERFORM UT-SET-PARA-MOCK                                    
-           END-EVALUATE                                                         
-           .                                                                    
-                                                                                
-       UT-SET-FILE-MOCK.                                                        
-           PERFORM UT-LOOKUP-MOCK                                               
-           IF UT-MOCK-FOUND                                                     
-               CONTINUE                                                         
-           ELSE                                                                 
-               ADD 1 TO UT-MOCK-COUNT                                           
-               SET UT-MOCK-IX TO UT-MOCK-COUNT                                  
-               SET UT-MOCK-FILE(UT-MOCK-IX) TO TRUE                             
-               MOVE UT-MOCK-FIND-FILENAME                                       
-                    TO UT-MOCK-FILENAME(UT-MOCK-IX)                             
-               MOVE UT-MOCK-FIND-OPERATION                                      
-                    TO UT-MOCK-OPERATION(UT-MOCK-IX)                            
-           END-IF                                                               
-           MOVE UT-MOCK-SET-RECORD                                              
-                TO UT-MOCK-RECORD(UT-MOCK-IX)                                   
-           MOVE UT-MOCK-SET-FILE-STATUS                                         
-                TO UT-MOCK-FILE-STATUS(UT-MOCK-IX)                              
-           .                                                                    
-                                                                                
-       UT-SET-CALL-MOCK.                                                        
-           PERFORM UT-LOOKUP-MOCK                                               
-           IF UT-MOCK-FOUND                                                     
-               CONTINUE                                                         
-           ELSE                                                                 
-               ADD 1 TO UT-MOCK-COUNT                                           
-               SET UT-MOCK-IX TO UT-MOCK-COUNT                                  
-               MOVE UT-MOCK-FIND-CALL-TOKENS                                    
-                   TO UT-MOCK-CALL-TOKENS-KEY(UT-MOCK-IX)                       
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       UT-SET-CICS-MOCK.                                                        
-           PERFORM UT-LOOKUP-MOCK                                               
-           IF UT-MOCK-FOUND                                                     
-               CONTINUE                                                         
-           ELSE                                                                 
-               ADD 1 TO UT-MOCK-COUNT                                           
-               SET UT-MOCK-IX TO UT-MOCK-COUNT                                  
-               MOVE UT-MOCK-FIND-CICS-KEYWORDS                                  
-                   TO UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)                     
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       UT-SET-PARA-MOCK.                                                        
-           PERFORM UT-LOOKUP-MOCK                                               
-           IF UT-MOCK-FOUND                                                     
-               CONTINUE                                                         
-           ELSE                                                                 
-               ADD 1 TO UT-MOCK-COUNT                                           
-               SET UT-MOCK-IX TO UT-MOCK-COUNT                                  
-               MOVE UT-MOCK-FIND-PARA-NAME                                      
-                   TO UT-MOCK-PARA-NAME(UT-MOCK-IX)                             
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       UT-LOOKUP-MOCK.                                                          
-      *****************************************************************         
-      * LOOK UP A MOCK SPECIFICATION.                                           
-      *****************************************************************         
-           SET UT-MOCK-NOT-FOUND TO TRUE                                        
-           PERFORM VARYING UT-MOCK-IX FROM 1 BY 1                               
-               UNTIL UT-MOCK-IX IS GREATER THAN UT-MOCK-MAX                     
-                  OR UT-MOCK-FOUND                                              
-               EVALUATE TRUE                                                    
-                   WHEN UT-FIND-FILE-MOCK                                       
-                       IF UT-MOCK-FIND-FILENAME IS EQUAL TO                     
-                              UT-MOCK-FILENAME(UT-MOCK-IX)                      
-                       AND UT-MOCK-FIND-OPERATION IS EQUAL TO                   
-                              UT-MOCK-OPERATION(UT-MOCK-IX)                     
-                           SET UT-MOCK-FOUND TO TRUE                            
-                           CONTINUE                                             
-                       END-IF                                                   
-                   WHEN UT-FIND-CALL-MOCK                                       
-                       IF UT-MOCK-FIND-CALL-TOKENS IS EQUAL TO                  
-                              UT-MOCK-CALL-TOKENS-KEY(UT-MOCK-IX)               
-                           SET UT-MOCK-FOUND TO TRUE                            
-                           CONTINUE                                             
-                       END-IF                                                   
-                   WHEN UT-FIND-CICS-MOCK                                       
-                       IF UT-MOCK-FIND-CICS-KEYWORDS IS EQUAL TO                
-                              UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)             
-                           SET UT-MOCK-FOUND TO TRUE                            
-                           CONTINUE                                             
-                       END-IF                                                   
-                   WHEN UT-FIND-PARA-MOCK                                       
-                       IF UT-MOCK-FIND-PARA-NAME IS EQUAL TO                    
-                              UT-MOCK-PARA-NAME(UT-MOCK-IX)                     
-                           SET UT-MOCK-FOUND TO TRUE                            
-                           CONTINUE                                             
-                       END-IF                                                   
-               END-EVALUATE                                                     
-           END-PERFORM                                                          
-           SET UT-MOCK-IX DOWN BY 1                                             
-           .                                                                    
-                                                                                
-       UT-LOOKUP-FILE.                                                          
-      *****************************************************************         
-      * LOOK UP A FILE SPECIFICATION.                                           
-      *****************************************************************         
-           PERFORM VARYING UT-FILE-IX FROM 1 BY 1                               
-               UNTIL UT-FILE-IX GREATER UT-FILE-MAX                             
-               OR UT-INTERNAL-FILENAME(UT-FILE-IX)                              
-                EQUAL UT-MOCK-FIND-FILENAME                                     
-             CONTINUE                                                           
-           END-PERFORM                                                          
-           SET UT-FILE-IX DOWN BY 1                                             
-           .                                                                    
-       UT-BEFORE.                                                               
-                                                                                
-           .                                                                    
-       UT-AFTER.                                                                
-                                                                                
-           .                                                                    
-       UT-INITIALIZE.                                                           
-           MOVE SPACES TO UT-FILE-INFORMATION                                   
-                                                                                
-           .                                                                    
-       UT-END.                                                                  
-                                                                                
-      * ZUTZCPD.CPY END                                                         
-                                                                                
-           ACCEPT WS-FRIEND.                                                    
-                                                                                
-       2000-SPEAK.                                                              
-           IF MESSAGE-IS-GREETING                                               
-               IF WS-FRIEND EQUALS SPACES                                       
-                   MOVE 'World' TO WS-USER-NAME OF WS-GREETING                  
-               ELSE                                                             
-                   MOVE WS-FRIEND TO WS-USER-NAME OF WS-GREETING                
-               END-IF                                                           
-           END-IF                                                               
-           IF MESSAGE-IS-FAREWELL                                               
-               IF WS-FRIEND EQUALS SPACES                                       
-                   MOVE 'alligator!' TO WS-USER-NAME OF WS-FAREWELL             
-               ELSE                                                             
-                   MOVE WS-FRIEND TO WS-USER-NAME OF WS-FAREWELL                
-               END-IF                                                           
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       9999-END.                                                                
-           .                                                                    
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GREETING.
+      *****************************************************************
+      * Trivial program to exercise CobolCheck.
+      *
+      * MODIFICATION HISTORY:
+      *   08 AUG 2026  RTB  DRIVEN OFF CUSTOMER-CORRESPONDENCE INSTEAD OF
+      *                     ACCEPT; WRITES EACH MESSAGE TO A PRINT FILE.
+      *                     ADDED OVERDUE-NOTICE AND WELCOME-LETTER MESSAGE
+      *                     TYPES AND A LANGUAGE PREFERENCE CODE FOR THE
+      *                     GREETING/FAREWELL TEMPLATES.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-CORRESPONDENCE
+               ASSIGN TO CUSTCORR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTCORR-STATUS.
+
+           SELECT CORRESPONDENCE-PRINT
+               ASSIGN TO CORRPRNT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CORRPRNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-CORRESPONDENCE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CUSTOMER-CORRESPONDENCE-RECORD.
+           05  CC-CUSTOMER-NAME         PIC X(10).
+           05  CC-MESSAGE-TYPE          PIC X(01).
+           05  CC-LANGUAGE-CODE         PIC X(01).
+           05  FILLER                   PIC X(18).
+
+       FD  CORRESPONDENCE-PRINT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PRINT-RECORD                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * ZUTZCWS.CPY
+       01  FILLER PIC X(16) VALUE '******* ZUTZCPC'.
+       01  FILLER PIC X(16) VALUE '******* 0.1.0'.
+       01  UT-FIELDS.
+           05  UT-CONST-ES               PIC X(02) VALUE 'ES'.
+           05  UT-LABEL-EXPECTED-ACCESS.
+               10  FILLER                PIC X(06) VALUE 'ACCESS'.
+               10  UT-LABEL-EXPECTED-ACCESS-PL
+                                         PIC X(02) VALUE SPACES.
+           05  UT-DISPLAY-MESSAGE        PIC X(256) VALUE SPACES.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-NORMAL-COMPARE     VALUE 'N'.
+               88  UT-REVERSE-COMPARE    VALUE 'Y'.
+           05  FILLER                    PIC X(01) VALUE '1'.
+               88  UT-VERIFY-EXACT                 VALUE '1'.
+               88  UT-VERIFY-AT-LEAST              VALUE '2'.
+               88  UT-VERIFY-NO-MORE-THAN          VALUE '3'.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-VERIFY-PASSED      VALUE 'Y'.
+               88  UT-VERIFY-FAILED      VALUE SPACES.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-COMPARE-DEFAULT    VALUE SPACE.
+               88  UT-COMPARE-NUMERIC    VALUE 'N'.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-COMPARE-PASSED     VALUE 'Y'.
+               88  UT-COMPARE-FAILED     VALUE SPACES.
+           05  UT-EXPECTED               PIC X(60) VALUE SPACES.
+           05  UT-ACTUAL                 PIC X(60) VALUE SPACES.
+           05  UT-EXPECTED-NUMERIC       PIC S9(08) VALUE ZERO.
+           05  UT-ACTUAL-NUMERIC         PIC S9(08) VALUE ZERO.
+           05  UT-EXPECTED-ACCESSES      PIC 9(04) VALUE ZERO.
+           05  UT-ACTUAL-ACCESSES        PIC 9(04) VALUE ZERO.
+           05  UT-EXPECTED-ACCESSES-FMT  PIC Z,ZZ9.
+           05  UT-ACTUAL-ACCESSES-FMT    PIC Z,ZZ9.
+           05  UT-FAILED                 PIC X(11)  VALUE "**** FAIL: ".
+           05  UT-PASSED                 PIC X(11)  VALUE "     PASS: ".
+           05  UT-TEST-CASE-NAME         PIC X(80)  VALUE SPACES.
+           05  UT-TEST-CASE-NUMBER       PIC ZZ9.
+           05  UT-RETCODE                PIC 9(4)   VALUE ZERO.
+           05  UT-TEST-CASE-COUNT        PIC 9(4)   VALUE ZERO.
+           05  UT-NUMBER-PASSED          PIC 9(4)   VALUE ZERO.
+           05  UT-NUMBER-FAILED          PIC 9(4)   VALUE ZERO.
+       01  UT-MOCKS.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-MOCK-FOUND                   VALUE 'Y'.
+               88  UT-MOCK-NOT-FOUND               VALUE SPACES.
+           05  UT-MOCK-FIND-TYPE         PIC X(04).
+               88  UT-FIND-FILE-MOCK     VALUE 'FILE'.
+               88  UT-FIND-CALL-MOCK     VALUE 'CALL'.
+               88  UT-FIND-CICS-MOCK     VALUE 'CICS'.
+               88  UT-FIND-SQL-MOCK      VALUE 'SQL'.
+               88  UT-FIND-PARA-MOCK     VALUE 'PARA'.
+           05  UT-MOCK-FIND-FILENAME     PIC X(31).
+           05  UT-MOCK-FIND-PARA-NAME    PIC X(31).
+           05  UT-MOCK-FIND-OPERATION    PIC X(04).
+           05  UT-MOCK-FIND-CALL-TOKENS.
+               10  UT-MOCK-FIND-CALL-TOKEN OCCURS 25 PIC X(31).
+           05  UT-MOCK-FIND-CICS-KEYWORDS.
+               10  UT-MOCK-FIND-CICS-KEYWORD OCCURS 25 PIC X(31).
+           05  UT-MOCK-SET-RECORD        PIC X(2048).
+           05  UT-MOCK-SET-FILE-STATUS   PIC X(02).
+           05  UT-MOCK-MAX               PIC 9(02) VALUE 10.
+           05  UT-MOCK-COUNT             PIC 9(02) VALUE ZERO.
+           05  UT-MOCK OCCURS 20 INDEXED BY UT-MOCK-IX.
+               10  UT-MOCK-TYPE          PIC X(04).
+                   88  UT-MOCK-FILE          VALUE 'FILE'.
+                   88  UT-MOCK-CALL          VALUE 'CALL'.
+                   88  UT-MOCK-CICS          VALUE 'CICS'.
+                   88  UT-MOCK-SQL           VALUE 'SQL'.
+                   88  UT-MOCK-PARA          VALUE 'PARA'.
+               10  UT-MOCK-ACCESS-COUNT    PIC 9(04) VALUE ZERO.
+               10  UT-MOCK-RECORD        PIC X(8192).
+               10  UT-MOCK-DATA          PIC X(806).
+               10  UT-MOCK-FILE-DATA REDEFINES UT-MOCK-DATA.
+                   15  UT-MOCK-FILENAME       PIC X(31).
+                   15  UT-MOCK-OPERATION      PIC X(20).
+                   15  UT-MOCK-FILE-STATUS    PIC X(02).
+                   15  FILLER                 PIC X(753).
+               10  UT-MOCK-CALL-DATA REDEFINES UT-MOCK-DATA.
+                   15  UT-MOCK-CALL-TOKENS-KEY PIC X(806).
+               10  UT-MOCK-CICS-DATA REDEFINES UT-MOCK-DATA.
+                   15  UT-MOCK-CICS-KEYWORDS-KEY PIC X(806).
+               10  UT-MOCK-PARA-DATA REDEFINES UT-MOCK-DATA.
+                   15  UT-MOCK-PARA-NAME  PIC X(31).
+                   15  FILLER             PIC X(775).
+               10  UT-MOCK-SQL-DATA REDEFINES UT-MOCK-DATA.
+                   15  FILLER             PIC X(806).
+       01  UT-FILES.
+           05  UT-FILE-MAX                   PIC 9(02) VALUE 10.
+           05  UT-FILE-COUNT                 PIC 9(02) VALUE ZERO.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+               88  UT-FILENAME-MATCHED       VALUE 'Y'.
+               88  UT-FILENAME-NOT-MATCHED   VALUE 'N'.
+           05  UT-FILE-INFORMATION.
+               10  FILLER OCCURS 10 INDEXED BY UT-FILE-IX.
+                   15  UT-INTERNAL-FILENAME      PIC X(31).
+                   15  UT-RECORD-FIELD-NAME      PIC X(31).
+                   15  UT-FILE-STATUS-FIELD-NAME PIC X(31).
+
+      * ZUTZCWS.CPY END
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTCORR-STATUS        PIC X(02) VALUE '00'.
+               88  CUSTCORR-OPEN-OK          VALUE '00' '05'.
+           05  WS-CORRPRNT-STATUS        PIC X(02) VALUE '00'.
+       01  WS-SWITCHES.
+           05  FILLER PIC X(01) VALUE 'N'.
+               88  CUSTOMER-CORRESPONDENCE-EOF      VALUE 'Y'.
+               88  CUSTOMER-CORRESPONDENCE-NOT-EOF  VALUE 'N'.
+       01  FILLER.
+           05  WS-MESSAGE-TYPE     PIC X VALUE 'G'.
+               88  MESSAGE-IS-GREETING  VALUE 'G'.
+               88  MESSAGE-IS-FAREWELL  VALUE 'F'.
+               88  MESSAGE-IS-OVERDUE   VALUE 'O'.
+               88  MESSAGE-IS-WELCOME   VALUE 'W'.
+           05  WS-LANGUAGE-CODE    PIC X VALUE 'E'.
+               88  LANGUAGE-IS-ENGLISH  VALUE 'E'.
+               88  LANGUAGE-IS-SPANISH  VALUE 'S'.
+               88  LANGUAGE-IS-FRENCH   VALUE 'F'.
+           05  WS-FRIEND           PIC X(10) VALUE SPACES.
+           05  WS-SPEAK-NAME       PIC X(10) VALUE SPACES.
+           05  WS-GREETING.
+               10  FILLER          PIC X(07) VALUE 'Hello, '.
+               10  WS-USER-NAME    PIC X(10) VALUE SPACES.
+               10  FILLER          PIC X     VALUE '!'.
+           05  WS-GREETING-ES.
+               10  FILLER          PIC X(06) VALUE 'Hola, '.
+               10  WS-USER-NAME    PIC X(10) VALUE SPACES.
+               10  FILLER          PIC X     VALUE '!'.
+           05  WS-GREETING-FR.
+               10  FILLER          PIC X(09) VALUE 'Bonjour, '.
+               10  WS-USER-NAME    PIC X(10) VALUE SPACES.
+               10  FILLER          PIC X     VALUE '!'.
+           05  WS-FAREWELL.
+               10  FILLER          PIC X(15) VALUE 'See you later, '.
+               10  WS-USER-NAME    PIC X(09) VALUE SPACES.
+               10  FILLER          PIC X     VALUE '!'.
+           05  WS-FAREWELL-ES.
+               10  FILLER          PIC X(13) VALUE 'Hasta luego, '.
+               10  WS-USER-NAME    PIC X(09) VALUE SPACES.
+               10  FILLER          PIC X     VALUE '!'.
+           05  WS-FAREWELL-FR.
+               10  FILLER          PIC X(11) VALUE 'Au revoir, '.
+               10  WS-USER-NAME    PIC X(09) VALUE SPACES.
+               10  FILLER          PIC X     VALUE '!'.
+           05  WS-OVERDUE-NOTICE.
+               10  FILLER          PIC X(17) VALUE 'OVERDUE ACCOUNT: '.
+               10  WS-USER-NAME    PIC X(10) VALUE SPACES.
+               10  FILLER          PIC X(18) VALUE ', PLEASE REMIT NOW'.
+           05  WS-WELCOME-LETTER.
+               10  FILLER          PIC X(09) VALUE 'WELCOME, '.
+               10  WS-USER-NAME    PIC X(10) VALUE SPACES.
+               10  FILLER          PIC X     VALUE '!'.
+       PROCEDURE DIVISION.
+           PERFORM UT-INITIALIZE
+           DISPLAY "TESTSUITE:"
+           DISPLAY "Greeting returns the appropriate message based on me
+      -    "ssage type"
+           MOVE "When message type is greeting it returns 'Hello, World!
+      -    "'"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+            SET MESSAGE-IS-GREETING TO TRUE
+            PERFORM 2000-SPEAK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-GREETING TO UT-ACTUAL
+           MOVE "Hello, World     !"
+               TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+           MOVE "When message type is farewell it returns See you later,
+      -    " alligator!"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+            SET MESSAGE-IS-FAREWELL TO TRUE
+            PERFORM 2000-SPEAK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-FAREWELL TO UT-ACTUAL
+           MOVE "See you later, alligator!"
+               TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+           MOVE "When message type is overdue it returns an overdue not
+      -    "ice"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+            SET MESSAGE-IS-OVERDUE TO TRUE
+            MOVE "CUSTOMER01" TO WS-FRIEND
+            PERFORM 2000-SPEAK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-OVERDUE-NOTICE TO UT-ACTUAL
+           MOVE "OVERDUE ACCOUNT: CUSTOMER01, PLEASE REMIT NOW"
+               TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+           MOVE "When message type is welcome it returns a welcome lette
+      -    "r"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+            SET MESSAGE-IS-WELCOME TO TRUE
+            MOVE "NEWCUSTOMR" TO WS-FRIEND
+            PERFORM 2000-SPEAK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-WELCOME-LETTER TO UT-ACTUAL
+           MOVE "WELCOME, NEWCUSTOMR!"
+               TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+           MOVE "A Spanish-speaking customer gets greeted in Spanish"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+            SET MESSAGE-IS-GREETING TO TRUE
+            SET LANGUAGE-IS-SPANISH TO TRUE
+            MOVE "MARIA" TO WS-FRIEND
+            PERFORM 2000-SPEAK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-GREETING-ES TO UT-ACTUAL
+           MOVE "Hola, MARIA     !"
+               TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+           MOVE "A French-speaking customer gets said farewell in Frenc
+      -    "h"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+            SET MESSAGE-IS-FAREWELL TO TRUE
+            SET LANGUAGE-IS-FRENCH TO TRUE
+            MOVE "PIERRE" TO WS-FRIEND
+            PERFORM 2000-SPEAK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-FAREWELL-FR TO UT-ACTUAL
+           MOVE "Au revoir, PIERRE   !"
+               TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+      * ZUTZCPD.CPY
+           DISPLAY SPACE
+           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' TEST CASES WERE EXECUTED'
+           MOVE UT-NUMBER-PASSED TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' PASSED'
+           MOVE UT-NUMBER-FAILED TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' FAILED'
+           DISPLAY "================================================="
+           MOVE UT-RETCODE TO RETURN-CODE
+           GOBACK.
+
+       UT-ASSERT-EQUAL.
+      *****************************************************************
+      * COMPARE EXPECTED AND ACTUAL VALUES FOR EQUALITY.
+      *****************************************************************
+           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
+           PERFORM UT-COMPARE
+           IF UT-COMPARE-PASSED
+               PERFORM UT-DISPLAY-PASSED
+           ELSE
+               PERFORM UT-DISPLAY-FAILED
+           END-IF
+           .
+
+       UT-COMPARE.
+           SET UT-COMPARE-FAILED TO TRUE
+           IF UT-COMPARE-NUMERIC
+               IF UT-ACTUAL-NUMERIC IS EQUAL TO UT-EXPECTED-NUMERIC
+                   SET UT-COMPARE-PASSED TO TRUE
+               END-IF
+           ELSE
+               IF UT-ACTUAL IS EQUAL TO UT-EXPECTED
+                   SET UT-COMPARE-PASSED TO TRUE
+               END-IF
+           END-IF
+           PERFORM UT-REVERSE-RESULT
+           .
+
+       UT-REVERSE-RESULT.
+           IF UT-REVERSE-COMPARE
+               IF UT-COMPARE-PASSED
+                   SET UT-COMPARE-FAILED TO TRUE
+               ELSE
+                   SET UT-COMPARE-PASSED TO TRUE
+               END-IF
+           END-IF
+           .
+
+       UT-DISPLAY-PASSED.
+           ADD 1 TO UT-NUMBER-PASSED
+           DISPLAY UT-PASSED
+                   UT-TEST-CASE-NUMBER '. '
+                   UT-TEST-CASE-NAME
+           .
+
+       UT-DISPLAY-FAILED.
+           ADD 1 TO UT-NUMBER-FAILED
+           DISPLAY UT-FAILED
+                   UT-TEST-CASE-NUMBER '. '
+                   UT-TEST-CASE-NAME
+           IF UT-COMPARE-NUMERIC
+               DISPLAY '    EXPECTED ' UT-EXPECTED-NUMERIC
+                       ', WAS ' UT-ACTUAL-NUMERIC
+           ELSE
+               DISPLAY '    EXPECTED <' UT-EXPECTED
+                       '>, WAS <' UT-ACTUAL '>'
+           END-IF
+           MOVE 4 TO UT-RETCODE
+           .
+
+       UT-ASSERT-ACCESSES.
+      *****************************************************************
+      * COMPARE THE NUMBER OF ACCESSES TO A MOCK WITH THE EXPECTED
+      * NUMBER OF ACCESSES.
+      *****************************************************************
+           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
+           MOVE UT-ACTUAL-ACCESSES TO UT-ACTUAL-ACCESSES-FMT
+           MOVE UT-EXPECTED-ACCESSES TO UT-EXPECTED-ACCESSES-FMT
+           IF UT-EXPECTED-ACCESSES IS EQUAL TO 1
+              MOVE SPACES TO UT-LABEL-EXPECTED-ACCESS-PL
+           ELSE
+              MOVE UT-CONST-ES TO UT-LABEL-EXPECTED-ACCESS-PL
+           END-IF
+
+           SET UT-VERIFY-FAILED TO TRUE
+           EVALUATE TRUE
+               WHEN UT-VERIFY-AT-LEAST
+                    IF UT-ACTUAL-ACCESSES IS GREATER THAN OR EQUAL TO
+                            UT-EXPECTED-ACCESSES
+                        SET UT-VERIFY-PASSED TO TRUE
+                    END-IF
+               WHEN UT-VERIFY-NO-MORE-THAN
+                    IF UT-ACTUAL-ACCESSES IS LESS THAN OR EQUAL TO
+                            UT-EXPECTED-ACCESSES
+                        SET UT-VERIFY-PASSED TO TRUE
+                    END-IF
+               WHEN OTHER
+                    IF UT-ACTUAL-ACCESSES IS EQUAL TO
+                            UT-EXPECTED-ACCESSES
+                        SET UT-VERIFY-PASSED TO TRUE
+                    END-IF
+           END-EVALUATE
+
+           IF UT-VERIFY-PASSED
+               ADD 1 TO UT-NUMBER-PASSED
+               DISPLAY UT-PASSED
+                       UT-TEST-CASE-NUMBER '. '
+                      'VERIFY ' UT-EXPECTED-ACCESSES-FMT SPACE
+                      UT-LABEL-EXPECTED-ACCESS
+           ELSE
+               ADD 1 TO UT-NUMBER-FAILED
+               MOVE SPACES TO UT-DISPLAY-MESSAGE
+               IF UT-MOCK-FILE(UT-MOCK-IX)
+                   STRING
+                       UT-FAILED                      DELIMITED BY SIZE
+                       UT-TEST-CASE-NUMBER            DELIMITED BY SIZE
+                       '. VERIFY ACCESSES TO '        DELIMITED BY SIZE
+                       UT-MOCK-OPERATION(UT-MOCK-IX)  DELIMITED BY SPACE
+                       ' ON '                         DELIMITED BY SIZE
+                       UT-MOCK-FILENAME(UT-MOCK-IX)   DELIMITED BY SPACE
+                       ' | EXPECTED '                 DELIMITED BY SIZE
+                       UT-EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE
+                       SPACE                          DELIMITED BY SIZE
+                       UT-LABEL-EXPECTED-ACCESS       DELIMITED BY SPACE
+                       ', WAS '                       DELIMITED BY SIZE
+                       UT-ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE
+                       INTO UT-DISPLAY-MESSAGE
+                   END-STRING
+               ELSE
+                   STRING
+                       UT-FAILED                      DELIMITED BY SIZE
+                       UT-TEST-CASE-NUMBER            DELIMITED BY SIZE
+                       '. VERIFY ACCESSES TO '        DELIMITED BY SIZE
+                       UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)
+                                                      DELIMITED BY SIZE
+                       INTO UT-DISPLAY-MESSAGE
+                   END-STRING
+                   DISPLAY UT-DISPLAY-MESSAGE
+                   MOVE SPACES TO UT-DISPLAY-MESSAGE
+                   STRING
+                       '   EXPECTED '                 DELIMITED BY SIZE
+                       UT-EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE
+                       SPACE                          DELIMITED BY SIZE
+                       UT-LABEL-EXPECTED-ACCESS       DELIMITED BY SPACE
+                       ', WAS '                       DELIMITED BY SIZE
+                       UT-ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE
+                       INTO UT-DISPLAY-MESSAGE
+                   END-STRING
+               END-IF
+               DISPLAY UT-DISPLAY-MESSAGE
+               MOVE 4 TO UT-RETCODE
+           END-IF
+           .
+
+       UT-SET-MOCK.
+      *****************************************************************
+      * CREATE OR UPDATE A MOCK SPECIFICATION.
+      *****************************************************************
+           EVALUATE TRUE
+               WHEN UT-FIND-FILE-MOCK
+                    PERFORM UT-SET-FILE-MOCK
+               WHEN UT-FIND-CALL-MOCK
+                    PERFORM UT-SET-CALL-MOCK
+               WHEN UT-FIND-CICS-MOCK
+                    PERFORM UT-SET-CICS-MOCK
+               WHEN UT-FIND-PARA-MOCK
+                    PERFORM UT-SET-PARA-MOCK
+           END-EVALUATE
+           .
+
+       UT-SET-FILE-MOCK.
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
+               CONTINUE
+           ELSE
+               ADD 1 TO UT-MOCK-COUNT
+               SET UT-MOCK-IX TO UT-MOCK-COUNT
+               SET UT-MOCK-FILE(UT-MOCK-IX) TO TRUE
+               MOVE UT-MOCK-FIND-FILENAME
+                    TO UT-MOCK-FILENAME(UT-MOCK-IX)
+               MOVE UT-MOCK-FIND-OPERATION
+                    TO UT-MOCK-OPERATION(UT-MOCK-IX)
+           END-IF
+           MOVE UT-MOCK-SET-RECORD
+                TO UT-MOCK-RECORD(UT-MOCK-IX)
+           MOVE UT-MOCK-SET-FILE-STATUS
+                TO UT-MOCK-FILE-STATUS(UT-MOCK-IX)
+           .
+
+       UT-SET-CALL-MOCK.
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
+               CONTINUE
+           ELSE
+               ADD 1 TO UT-MOCK-COUNT
+               SET UT-MOCK-IX TO UT-MOCK-COUNT
+               MOVE UT-MOCK-FIND-CALL-TOKENS
+                   TO UT-MOCK-CALL-TOKENS-KEY(UT-MOCK-IX)
+           END-IF
+           .
+
+       UT-SET-CICS-MOCK.
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
+               CONTINUE
+           ELSE
+               ADD 1 TO UT-MOCK-COUNT
+               SET UT-MOCK-IX TO UT-MOCK-COUNT
+               MOVE UT-MOCK-FIND-CICS-KEYWORDS
+                   TO UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)
+           END-IF
+           .
+
+       UT-SET-PARA-MOCK.
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
+               CONTINUE
+           ELSE
+               ADD 1 TO UT-MOCK-COUNT
+               SET UT-MOCK-IX TO UT-MOCK-COUNT
+               MOVE UT-MOCK-FIND-PARA-NAME
+                   TO UT-MOCK-PARA-NAME(UT-MOCK-IX)
+           END-IF
+           .
+
+       UT-LOOKUP-MOCK.
+      *****************************************************************
+      * LOOK UP A MOCK SPECIFICATION.
+      *****************************************************************
+           SET UT-MOCK-NOT-FOUND TO TRUE
+           PERFORM VARYING UT-MOCK-IX FROM 1 BY 1
+               UNTIL UT-MOCK-IX IS GREATER THAN UT-MOCK-MAX
+                  OR UT-MOCK-FOUND
+               EVALUATE TRUE
+                   WHEN UT-FIND-FILE-MOCK
+                       IF UT-MOCK-FIND-FILENAME IS EQUAL TO
+                              UT-MOCK-FILENAME(UT-MOCK-IX)
+                       AND UT-MOCK-FIND-OPERATION IS EQUAL TO
+                              UT-MOCK-OPERATION(UT-MOCK-IX)
+                           SET UT-MOCK-FOUND TO TRUE
+                           CONTINUE
+                       END-IF
+                   WHEN UT-FIND-CALL-MOCK
+                       IF UT-MOCK-FIND-CALL-TOKENS IS EQUAL TO
+                              UT-MOCK-CALL-TOKENS-KEY(UT-MOCK-IX)
+                           SET UT-MOCK-FOUND TO TRUE
+                           CONTINUE
+                       END-IF
+                   WHEN UT-FIND-CICS-MOCK
+                       IF UT-MOCK-FIND-CICS-KEYWORDS IS EQUAL TO
+                              UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)
+                           SET UT-MOCK-FOUND TO TRUE
+                           CONTINUE
+                       END-IF
+                   WHEN UT-FIND-PARA-MOCK
+                       IF UT-MOCK-FIND-PARA-NAME IS EQUAL TO
+                              UT-MOCK-PARA-NAME(UT-MOCK-IX)
+                           SET UT-MOCK-FOUND TO TRUE
+                           CONTINUE
+                       END-IF
+               END-EVALUATE
+           END-PERFORM
+           SET UT-MOCK-IX DOWN BY 1
+           .
+
+       UT-LOOKUP-FILE.
+      *****************************************************************
+      * LOOK UP A FILE SPECIFICATION.
+      *****************************************************************
+           PERFORM VARYING UT-FILE-IX FROM 1 BY 1
+               UNTIL UT-FILE-IX GREATER UT-FILE-MAX
+               OR UT-INTERNAL-FILENAME(UT-FILE-IX)
+                EQUAL UT-MOCK-FIND-FILENAME
+             CONTINUE
+           END-PERFORM
+           SET UT-FILE-IX DOWN BY 1
+           .
+       UT-BEFORE.
+
+           .
+       UT-AFTER.
+
+           .
+       UT-INITIALIZE.
+           MOVE SPACES TO UT-FILE-INFORMATION
+
+           .
+       UT-END.
+
+      * ZUTZCPD.CPY END
+
+      *****************************************************************
+      * MAIN LINE.
+      *****************************************************************
+       0000-MAIN.
+           PERFORM 0500-INITIALIZE
+           PERFORM 1000-PROCESS-CORRESPONDENCE
+           PERFORM 9999-END
+           GOBACK
+           .
+
+       0500-INITIALIZE.
+           OPEN INPUT CUSTOMER-CORRESPONDENCE
+           IF NOT CUSTCORR-OPEN-OK
+               DISPLAY "TESTPRG: UNABLE TO OPEN CUSTOMER-CORRESPONDENCE"
+               DISPLAY "TESTPRG: FILE STATUS " WS-CUSTCORR-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CORRESPONDENCE-PRINT
+           .
+
+       1000-PROCESS-CORRESPONDENCE.
+           PERFORM 1100-READ-CUSTOMER-CORRESPONDENCE
+           PERFORM 1200-PROCESS-CUSTOMER
+               UNTIL CUSTOMER-CORRESPONDENCE-EOF
+           .
+
+       1100-READ-CUSTOMER-CORRESPONDENCE.
+           READ CUSTOMER-CORRESPONDENCE
+               AT END
+                   SET CUSTOMER-CORRESPONDENCE-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+
+       1200-PROCESS-CUSTOMER.
+           MOVE CC-CUSTOMER-NAME TO WS-FRIEND
+           MOVE CC-MESSAGE-TYPE TO WS-MESSAGE-TYPE
+           MOVE CC-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+           PERFORM 2000-SPEAK
+           PERFORM 3000-WRITE-CORRESPONDENCE
+           PERFORM 1100-READ-CUSTOMER-CORRESPONDENCE
+           .
+
+      *****************************************************************
+      * BUILD THE MESSAGE TEXT FOR WHICHEVER MESSAGE TYPE AND LANGUAGE
+      * THIS CUSTOMER IS CODED FOR.
+      *****************************************************************
+       2000-SPEAK.
+           IF MESSAGE-IS-GREETING
+               IF WS-FRIEND = SPACES
+                   MOVE 'World' TO WS-SPEAK-NAME
+               ELSE
+                   MOVE WS-FRIEND TO WS-SPEAK-NAME
+               END-IF
+               EVALUATE TRUE
+                   WHEN LANGUAGE-IS-SPANISH
+                       MOVE WS-SPEAK-NAME
+                           TO WS-USER-NAME OF WS-GREETING-ES
+                   WHEN LANGUAGE-IS-FRENCH
+                       MOVE WS-SPEAK-NAME
+                           TO WS-USER-NAME OF WS-GREETING-FR
+                   WHEN OTHER
+                       MOVE WS-SPEAK-NAME TO WS-USER-NAME OF WS-GREETING
+               END-EVALUATE
+           END-IF
+           IF MESSAGE-IS-FAREWELL
+               IF WS-FRIEND = SPACES
+                   MOVE 'alligator!' TO WS-SPEAK-NAME
+               ELSE
+                   MOVE WS-FRIEND TO WS-SPEAK-NAME
+               END-IF
+               EVALUATE TRUE
+                   WHEN LANGUAGE-IS-SPANISH
+                       MOVE WS-SPEAK-NAME
+                           TO WS-USER-NAME OF WS-FAREWELL-ES
+                   WHEN LANGUAGE-IS-FRENCH
+                       MOVE WS-SPEAK-NAME
+                           TO WS-USER-NAME OF WS-FAREWELL-FR
+                   WHEN OTHER
+                       MOVE WS-SPEAK-NAME TO WS-USER-NAME OF WS-FAREWELL
+               END-EVALUATE
+           END-IF
+           IF MESSAGE-IS-OVERDUE
+               IF WS-FRIEND = SPACES
+                   MOVE 'Customer' TO WS-USER-NAME OF WS-OVERDUE-NOTICE
+               ELSE
+                   MOVE WS-FRIEND TO WS-USER-NAME OF WS-OVERDUE-NOTICE
+               END-IF
+           END-IF
+           IF MESSAGE-IS-WELCOME
+               IF WS-FRIEND = SPACES
+                   MOVE 'Customer' TO WS-USER-NAME OF WS-WELCOME-LETTER
+               ELSE
+                   MOVE WS-FRIEND TO WS-USER-NAME OF WS-WELCOME-LETTER
+               END-IF
+           END-IF
+           .
+
+       3000-WRITE-CORRESPONDENCE.
+           EVALUATE TRUE
+               WHEN MESSAGE-IS-GREETING
+                   EVALUATE TRUE
+                       WHEN LANGUAGE-IS-SPANISH
+                           MOVE WS-GREETING-ES TO PRINT-RECORD
+                       WHEN LANGUAGE-IS-FRENCH
+                           MOVE WS-GREETING-FR TO PRINT-RECORD
+                       WHEN OTHER
+                           MOVE WS-GREETING TO PRINT-RECORD
+                   END-EVALUATE
+               WHEN MESSAGE-IS-FAREWELL
+                   EVALUATE TRUE
+                       WHEN LANGUAGE-IS-SPANISH
+                           MOVE WS-FAREWELL-ES TO PRINT-RECORD
+                       WHEN LANGUAGE-IS-FRENCH
+                           MOVE WS-FAREWELL-FR TO PRINT-RECORD
+                       WHEN OTHER
+                           MOVE WS-FAREWELL TO PRINT-RECORD
+                   END-EVALUATE
+               WHEN MESSAGE-IS-OVERDUE
+                   MOVE WS-OVERDUE-NOTICE TO PRINT-RECORD
+               WHEN MESSAGE-IS-WELCOME
+                   MOVE WS-WELCOME-LETTER TO PRINT-RECORD
+           END-EVALUATE
+           WRITE PRINT-RECORD
+           .
+
+       9999-END.
+           CLOSE CUSTOMER-CORRESPONDENCE
+           CLOSE CORRESPONDENCE-PRINT
+           .
