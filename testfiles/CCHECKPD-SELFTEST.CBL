@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CCHKSLF.
+      *****************************************************************
+      * Self-test of the CCHECKPD/CCHECKWS/CCHECKFC/CCHECKFD mocking
+      * framework itself: sets and looks up FILE and SQL mocks,
+      * verifies access counts and relative invocation order, and
+      * leaves the framework to write its own CSV results row and
+      * history record the same way any other test suite would.
+      *
+      * MODIFICATION HISTORY:
+      *   08 AUG 2026  RTB  ORIGINAL VERSION.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CCHECKFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CCHECKFD.
+
+       WORKING-STORAGE SECTION.
+           COPY CCHECKWS.
+
+       PROCEDURE DIVISION.
+           MOVE "CCHKSLF" TO UT-PROGRAM-NAME
+           PERFORM UT-INITIALIZE
+           DISPLAY "TESTSUITE:"
+
+           MOVE "Looking up a mock that was just set finds it"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE "FILE" TO UT-MOCK-FIND-TYPE
+           MOVE "CUSTFILE" TO UT-MOCK-FIND-FILENAME
+           MOVE "READ" TO UT-MOCK-FIND-OPERATION
+           MOVE "SOME-MOCK-RECORD" TO UT-MOCK-SET-RECORD
+           MOVE "00" TO UT-MOCK-SET-FILE-STATUS
+           PERFORM UT-SET-FILE-MOCK
+           PERFORM UT-LOOKUP-MOCK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           SET UT-COMPARE-DEFAULT TO TRUE
+           IF UT-MOCK-FOUND
+               MOVE "FOUND" TO UT-ACTUAL
+           ELSE
+               MOVE "NOT FOUND" TO UT-ACTUAL
+           END-IF
+           MOVE "FOUND" TO UT-EXPECTED
+           PERFORM UT-CHECK-EXPECTATION
+           PERFORM UT-AFTER
+
+           MOVE "Two lookups of the same mock bring its access count t
+      -    "o 2"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           PERFORM UT-LOOKUP-MOCK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE 2 TO UT-EXPECTED-ACCESSES
+           MOVE UT-MOCK-ACCESS-COUNT(UT-MOCK-IX) TO UT-ACTUAL-ACCESSES
+           SET UT-VERIFY-EXACT TO TRUE
+           PERFORM UT-ASSERT-ACCESSES
+           PERFORM UT-AFTER
+
+           MOVE "A SQL mock set with a result row and SQLCODE is found
+      -    " by its statement key"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE "SQL" TO UT-MOCK-FIND-TYPE
+           MOVE "SELECT-CUSTOMER" TO UT-MOCK-FIND-SQL-STATEMENT-KEY
+           MOVE "0001CUSTOMER ONE" TO UT-MOCK-SET-SQL-RESULT-ROW
+           MOVE ZERO TO UT-MOCK-SET-SQLCODE
+           PERFORM UT-SET-SQL-MOCK
+           PERFORM UT-LOOKUP-MOCK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE UT-MOCK-SQL-RESULT-ROW(UT-MOCK-IX) TO UT-ACTUAL
+           MOVE "0001CUSTOMER ONE" TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-CHECK-EXPECTATION
+           PERFORM UT-AFTER
+
+           MOVE "The file mock was invoked before the SQL mock"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE "FILE" TO UT-MOCK-FIND-TYPE
+           MOVE "CUSTFILE" TO UT-MOCK-FIND-FILENAME
+           MOVE "READ" TO UT-MOCK-FIND-OPERATION
+           PERFORM UT-LOOKUP-MOCK
+           MOVE UT-MOCK-IX TO UT-ORDER-FIRST-IX
+           MOVE "SQL" TO UT-MOCK-FIND-TYPE
+           MOVE "SELECT-CUSTOMER" TO UT-MOCK-FIND-SQL-STATEMENT-KEY
+           PERFORM UT-LOOKUP-MOCK
+           MOVE UT-MOCK-IX TO UT-ORDER-SECOND-IX
+           ADD 1 TO UT-TEST-CASE-COUNT
+           PERFORM UT-ASSERT-ORDER
+           PERFORM UT-AFTER
+
+           COPY CCHECKPD.
