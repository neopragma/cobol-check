@@ -4,17 +4,152 @@
       * PURPOSE:   SAMPLE PROGRAM THAT WORKS WITH DATES.
       *
       * USAGE:     INVDATE
+      *
+      * MODIFICATION HISTORY:
+      *   07 AUG 2014  DN   ORIGINAL VERSION.
+      *   08 AUG 2026  RTB  ADDED CUSTOMER-MASTER BATCH DRIVER, AR EXTRACT,
+      *                     CHECKPOINT/RESTART AND CONTROL TOTALS. FIXED
+      *                     CENTURY LEAP-YEAR BUG IN 2100-HANDLE-FEBRUARY.
+      *                     ADDED WEEKLY/QUARTERLY/ANNUAL BILLING CYCLES
+      *                     AND WEEKEND/HOLIDAY DATE ROLLING.
       **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVDATE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER
+               ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT AR-EXTRACT-FILE
+               ASSIGN TO AREXTRT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AREXTRACT-STATUS.
+
+           SELECT HOLIDAY-CALENDAR
+               ASSIGN TO HOLIDAYS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUSTOMER-ID           PIC 9(10).
+           05  CM-CUSTOMER-NAME         PIC X(30).
+           05  CM-CYCLE-DATE            PIC X(08).
+           05  CM-BILLING-FREQUENCY     PIC X(01).
+               88  CM-FREQUENCY-WEEKLY         VALUE 'W'.
+               88  CM-FREQUENCY-MONTHLY        VALUE 'M'.
+               88  CM-FREQUENCY-QUARTERLY      VALUE 'Q'.
+               88  CM-FREQUENCY-ANNUAL         VALUE 'A'.
+           05  CM-AMOUNT-DUE            PIC S9(07)V99 COMP-3.
+           05  CM-NEXT-INVOICE-DATE     PIC X(08).
+           05  FILLER                   PIC X(38).
+
+       FD  AR-EXTRACT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AR-EXTRACT-RECORD.
+           05  AE-CUSTOMER-ID           PIC 9(10).
+           05  AE-NEXT-INVOICE-DATE     PIC X(08).
+           05  AE-AMOUNT-DUE            PIC S9(07)V99.
+           05  FILLER                   PIC X(53).
+
+       FD  HOLIDAY-CALENDAR
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HOLIDAY-RECORD.
+           05  HC-HOLIDAY-DATE          PIC X(08).
+           05  FILLER                   PIC X(72).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CK-CUSTOMER-ID           PIC 9(10).
+           05  CK-STATUS                PIC X(01).
+               88  CK-STATUS-COMPLETE          VALUE 'C'.
+           05  FILLER                   PIC X(69).
+
        WORKING-STORAGE SECTION.
             COPY ZUTZCWS     .
            COPY DATETIME.
        01  WS-NEXT-INVOICE-DATE PIC X(8).
        01  WS-QUOTIENT          PIC S9(4) COMP.
        01  WS-REMAINDER         PIC S9(4) COMP.
+
+       01  WS-BILLING-FREQUENCY     PIC X(01) VALUE 'M'.
+           88  WS-FREQUENCY-WEEKLY          VALUE 'W'.
+           88  WS-FREQUENCY-MONTHLY         VALUE 'M'.
+           88  WS-FREQUENCY-QUARTERLY       VALUE 'Q'.
+           88  WS-FREQUENCY-ANNUAL          VALUE 'A'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAST-STATUS       PIC X(02) VALUE '00'.
+               88  CUSTMAST-OPEN-OK         VALUE '00' '05'.
+           05  WS-AREXTRACT-STATUS      PIC X(02) VALUE '00'.
+           05  WS-HOLIDAY-STATUS        PIC X(02) VALUE '00'.
+               88  HOLIDAY-FILE-WAS-FOUND   VALUE '00'.
+           05  WS-CHECKPOINT-STATUS     PIC X(02) VALUE '00'.
+               88  CHECKPOINT-FILE-WAS-FOUND    VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  FILLER PIC X(01) VALUE 'N'.
+               88  CUSTOMER-MASTER-EOF          VALUE 'Y'.
+               88  CUSTOMER-MASTER-NOT-EOF      VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+               88  HOLIDAY-TABLE-EOF            VALUE 'Y'.
+               88  HOLIDAY-TABLE-NOT-EOF        VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'Y'.
+               88  DATE-IS-BUSINESS-DAY         VALUE 'Y'.
+               88  DATE-IS-NOT-BUSINESS-DAY     VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+               88  HOLIDAY-WAS-FOUND            VALUE 'Y'.
+               88  HOLIDAY-WAS-NOT-FOUND        VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+               88  RESTART-IN-PROGRESS          VALUE 'Y'.
+               88  RESTART-NOT-IN-PROGRESS      VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-EOF               VALUE 'Y'.
+               88  CHECKPOINT-NOT-EOF           VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-RECORD-WAS-FOUND  VALUE 'Y'.
+               88  CHECKPOINT-RECORD-NOT-FOUND  VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-OUTPUT-IS-OPEN    VALUE 'Y'.
+               88  CHECKPOINT-OUTPUT-NOT-OPEN   VALUE 'N'.
+
+       01  WS-HOLIDAY-TABLE.
+           05  WS-HOLIDAY-COUNT         PIC 9(04) COMP VALUE ZERO.
+           05  WS-HOLIDAY-ENTRY OCCURS 1 TO 366 TIMES
+                   DEPENDING ON WS-HOLIDAY-COUNT
+                   INDEXED BY WS-HOLIDAY-IX.
+               10  WS-HOLIDAY-DATE      PIC X(08).
+
+       01  WS-DATE-MATH.
+           05  WS-INTEGER-DATE          PIC S9(09) COMP.
+           05  WS-WEEKDAY               PIC S9(04) COMP.
+               88  DATE-IS-SUNDAY               VALUE 0.
+               88  DATE-IS-SATURDAY              VALUE 6.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(04) COMP VALUE 100.
+           05  WS-CHECKPOINT-COUNTER    PIC 9(04) COMP VALUE ZERO.
+           05  WS-RESTART-CUSTOMER-ID   PIC 9(10) VALUE ZERO.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ          PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-UPDATED       PIC 9(07) COMP VALUE ZERO.
+           05  WS-ACCOUNT-HASH-TOTAL    PIC 9(11) COMP VALUE ZERO.
+
        PROCEDURE DIVISION.
            PERFORM UT-INITIALIZE
 
@@ -29,6 +164,7 @@
            MOVE "IT DETERMINES THE NEXT INVOICE DATE IN A 30-DAY MONTH"
                TO UT-TEST-CASE-NAME
            PERFORM UT-BEFORE
+           SET WS-FREQUENCY-MONTHLY TO TRUE
            MOVE "20150405" TO WS-CURRENT-DATE
            PERFORM 2000-NEXT-INVOICE-DATE
            ADD 1 TO UT-TEST-CASE-COUNT
@@ -43,6 +179,7 @@
            MOVE "IT DETERMINES THE NEXT INVOICE DATE IN A 31-DAY MONTH"
                TO UT-TEST-CASE-NAME
            PERFORM UT-BEFORE
+           SET WS-FREQUENCY-MONTHLY TO TRUE
            MOVE "20150705" TO WS-CURRENT-DATE
            PERFORM 2000-NEXT-INVOICE-DATE
            ADD 1 TO UT-TEST-CASE-COUNT
@@ -57,12 +194,15 @@
            MOVE "IT DETERMINES THE NEXT INVOICE DATE IN FEB, NON LEAP"
                TO UT-TEST-CASE-NAME
            PERFORM UT-BEFORE
+           SET WS-FREQUENCY-MONTHLY TO TRUE
            MOVE "20150205" TO WS-CURRENT-DATE
            PERFORM 2000-NEXT-INVOICE-DATE
            ADD 1 TO UT-TEST-CASE-COUNT
            SET UT-NORMAL-COMPARE TO TRUE
            MOVE WS-NEXT-INVOICE-DATE TO UT-ACTUAL
-           MOVE "20150228"
+      *    FEB 28, 2015 FALLS ON A SATURDAY, SO THE BUSINESS-DAY ROLL
+      *    CARRIES THE EXPECTED DATE BACK TO FRIDAY THE 27TH.
+           MOVE "20150227"
                        TO UT-EXPECTED
            SET UT-COMPARE-DEFAULT TO TRUE
            PERFORM UT-ASSERT-EQUAL
@@ -71,6 +211,7 @@
            MOVE "IT DETERMINES THE NEXT INVOICE DATE IN FEB, LEAP"
                TO UT-TEST-CASE-NAME
            PERFORM UT-BEFORE
+           SET WS-FREQUENCY-MONTHLY TO TRUE
            MOVE "20160205" TO WS-CURRENT-DATE
            PERFORM 2000-NEXT-INVOICE-DATE
            ADD 1 TO UT-TEST-CASE-COUNT
@@ -81,66 +222,441 @@
            SET UT-COMPARE-DEFAULT TO TRUE
            PERFORM UT-ASSERT-EQUAL
            PERFORM UT-AFTER
-            COPY ZUTZCPD     .
-           .
-       UT-BEFORE.
-           SET DO-NOT-SET-CURRENT-DATE TO TRUE
 
-           .
-       UT-AFTER.
+           MOVE "IT HANDLES A CENTURY YEAR NOT DIV BY 400"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           SET WS-FREQUENCY-MONTHLY TO TRUE
+           MOVE "21000205" TO WS-CURRENT-DATE
+           PERFORM 2000-NEXT-INVOICE-DATE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-NEXT-INVOICE-DATE TO UT-ACTUAL
+      *    FEB 28, 2100 IS A SUNDAY, SO THE EXPECTED DATE ALSO ROLLS
+      *    BACK ONE BUSINESS DAY TO FRIDAY THE 26TH.
+           MOVE "21000226"
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
 
-           .
-       UT-INITIALIZE.
-           MOVE SPACES TO UT-FILE-INFORMATION
+           MOVE "IT TREATS A CENTURY YEAR DIV BY 400 AS LEAP"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           SET WS-FREQUENCY-MONTHLY TO TRUE
+           MOVE "20000205" TO WS-CURRENT-DATE
+           PERFORM 2000-NEXT-INVOICE-DATE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-NEXT-INVOICE-DATE TO UT-ACTUAL
+           MOVE "20000229"
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
 
-           .
-       UT-END.
+           MOVE "IT DETERMINES THE NEXT DATE, WEEKLY ACCT"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           SET WS-FREQUENCY-WEEKLY TO TRUE
+           MOVE "20150101" TO WS-CURRENT-DATE
+           PERFORM 2000-NEXT-INVOICE-DATE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-NEXT-INVOICE-DATE TO UT-ACTUAL
+           MOVE "20150108"
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
 
+           MOVE "IT DETERMINES THE NEXT DATE, QUARTERLY ACCT"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           SET WS-FREQUENCY-QUARTERLY TO TRUE
+           MOVE "20150115" TO WS-CURRENT-DATE
+           PERFORM 2000-NEXT-INVOICE-DATE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-NEXT-INVOICE-DATE TO UT-ACTUAL
+           MOVE "20150430"
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
 
+           MOVE "IT DETERMINES THE NEXT DATE, ANNUAL ACCT"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           SET WS-FREQUENCY-ANNUAL TO TRUE
+           MOVE "20150315" TO WS-CURRENT-DATE
+           PERFORM 2000-NEXT-INVOICE-DATE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-NEXT-INVOICE-DATE TO UT-ACTUAL
+           MOVE "20160331"
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE "IT ROLLS AN INVOICE DATE OFF A BANK HOLIDAY"
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           SET WS-FREQUENCY-MONTHLY TO TRUE
+           MOVE 1 TO WS-HOLIDAY-COUNT
+           MOVE "20151231" TO WS-HOLIDAY-DATE(1)
+           MOVE "20151201" TO WS-CURRENT-DATE
+           PERFORM 2000-NEXT-INVOICE-DATE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-NEXT-INVOICE-DATE TO UT-ACTUAL
+      *    DEC 31, 2015 IS A HOLIDAY IN THE TABLE ABOVE, SO THE EXPECTED
+      *    DATE ROLLS BACK ONE BUSINESS DAY TO DEC 30.
+           MOVE "20151230"
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+           MOVE ZERO TO WS-HOLIDAY-COUNT
+            COPY ZUTZCPD     .
            .
+      **********************************************************************
+      * MAIN LINE.
+      **********************************************************************
        0000-MAIN.
 
            PERFORM 0500-INITIALIZE
            PERFORM 1000-PROCESS-INVOICES
+           PERFORM 9999-END
            GOBACK
 
 
            .
+      **********************************************************************
+      * OPEN THE HOLIDAY CALENDAR AND LOAD IT INTO WORKING STORAGE, THEN
+      * DETERMINE WHETHER THIS IS A RESTART OF A PRIOR RUN, THEN OPEN THE
+      * CUSTOMER MASTER AND THE DOWNSTREAM FEEDS FOR THIS RUN.
+      *
+      * CHECKPOINT-FILE IS DELIBERATELY NOT OPENED HERE. 0700-DETERMINE-
+      * RESTART-POINT HAS JUST READ IT (INPUT MODE) TO FIND THIS RUN'S
+      * RESTART POINT; OPENING IT OUTPUT NOW WOULD TRUNCATE THAT SAME
+      * FILE BEFORE THIS RUN HAS DURABLY WRITTEN EVEN ONE NEW CHECKPOINT
+      * RECORD OF ITS OWN. 4000-WRITE-CHECKPOINT OPENS IT OUTPUT (ONE
+      * TIME ONLY) WHEN THE FIRST NEW CHECKPOINT IS ACTUALLY DUE.
+      **********************************************************************
        0500-INITIALIZE.
+           OPEN INPUT HOLIDAY-CALENDAR
+           IF HOLIDAY-FILE-WAS-FOUND
+               PERFORM 0600-LOAD-HOLIDAYS
+                   UNTIL HOLIDAY-TABLE-EOF
+           ELSE
+               DISPLAY "INVDATE: HOLIDAY CALENDAR NOT FOUND, STATUS "
+                   WS-HOLIDAY-STATUS
+               DISPLAY "INVDATE: PROCEEDING WITH NO HOLIDAYS ON FILE"
+           END-IF
+           CLOSE HOLIDAY-CALENDAR
+
+           PERFORM 0700-DETERMINE-RESTART-POINT
 
+           OPEN I-O CUSTOMER-MASTER
+           IF NOT CUSTMAST-OPEN-OK
+               DISPLAY "INVDATE: UNABLE TO OPEN CUSTOMER-MASTER, "
+                       "FILE STATUS " WS-CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT AR-EXTRACT-FILE
+           .
 
+       0600-LOAD-HOLIDAYS.
+           READ HOLIDAY-CALENDAR
+               AT END
+                   SET HOLIDAY-TABLE-EOF TO TRUE
+               NOT AT END
+                   IF WS-HOLIDAY-COUNT >= 366
+                       DISPLAY "INVDATE: HOLIDAY CALENDAR EXCEEDS 366 "
+                               "ENTRIES -- IGNORING EXTRA ROWS"
+                   ELSE
+                       ADD 1 TO WS-HOLIDAY-COUNT
+                       MOVE HC-HOLIDAY-DATE
+                           TO WS-HOLIDAY-DATE(WS-HOLIDAY-COUNT)
+                   END-IF
+           END-READ
            .
+
+      **********************************************************************
+      * A PRIOR CHECKPOINT FILE MEANS A PRIOR RUN ABENDED BEFORE COMPLETION.
+      * READ IT TO THE END TO FIND THE LAST ACCOUNT COMMITTED SO 1000-
+      * PROCESS-INVOICES CAN SKIP PAST EVERYTHING ALREADY PROCESSED.
+      **********************************************************************
+       0700-DETERMINE-RESTART-POINT.
+           SET CHECKPOINT-RECORD-NOT-FOUND TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-WAS-FOUND
+               PERFORM 0710-READ-CHECKPOINT
+                   UNTIL CHECKPOINT-EOF
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF CHECKPOINT-RECORD-WAS-FOUND
+               SET RESTART-IN-PROGRESS TO TRUE
+           ELSE
+               SET RESTART-NOT-IN-PROGRESS TO TRUE
+           END-IF
+           .
+
+       0710-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CHECKPOINT-EOF TO TRUE
+               NOT AT END
+                   MOVE CK-CUSTOMER-ID TO WS-RESTART-CUSTOMER-ID
+                   SET CHECKPOINT-RECORD-WAS-FOUND TO TRUE
+           END-READ
+           .
+
+      **********************************************************************
+      * DRIVE THE NIGHTLY BILLING RUN OFF THE FULL CUSTOMER MASTER.
+      **********************************************************************
        1000-PROCESS-INVOICES.
+           PERFORM 1100-READ-CUSTOMER-MASTER
+           IF RESTART-IN-PROGRESS
+               PERFORM 1150-SKIP-TO-RESTART-POINT
+                   UNTIL CUSTOMER-MASTER-EOF
+                   OR CM-CUSTOMER-ID EQUAL WS-RESTART-CUSTOMER-ID
+               PERFORM 1100-READ-CUSTOMER-MASTER
+           END-IF
+           PERFORM 1200-PROCESS-CUSTOMER
+               UNTIL CUSTOMER-MASTER-EOF
+           .
+
+       1100-READ-CUSTOMER-MASTER.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET CUSTOMER-MASTER-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+           .
+
+       1150-SKIP-TO-RESTART-POINT.
+           PERFORM 1100-READ-CUSTOMER-MASTER
+           .
+
+       1200-PROCESS-CUSTOMER.
+           MOVE CM-CYCLE-DATE TO WS-CURRENT-DATE
+           MOVE CM-BILLING-FREQUENCY TO WS-BILLING-FREQUENCY
            PERFORM 2000-NEXT-INVOICE-DATE
+           MOVE WS-NEXT-INVOICE-DATE TO CM-NEXT-INVOICE-DATE
+           MOVE WS-NEXT-INVOICE-DATE TO CM-CYCLE-DATE
+           REWRITE CUSTOMER-MASTER-RECORD
+           ADD 1 TO WS-RECORDS-UPDATED
+
+           PERFORM 3000-WRITE-AR-EXTRACT
+           PERFORM 6000-ACCUMULATE-CONTROL-TOTALS
 
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 4000-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+           END-IF
 
+           PERFORM 1100-READ-CUSTOMER-MASTER
            .
+
+      **********************************************************************
+      * COMPUTE THE NEXT INVOICE DATE FOR THE CUSTOMER'S BILLING CYCLE,
+      * THEN ROLL IT OFF A WEEKEND OR BANK HOLIDAY BEFORE HANDING IT BACK.
+      **********************************************************************
        2000-NEXT-INVOICE-DATE.
            EVALUATE TRUE
-               WHEN FEBRUARY
-                    PERFORM 2100-HANDLE-FEBRUARY
-               WHEN 30-DAY-MONTH
-                    MOVE 30 TO WS-CURRENT-DAY
+               WHEN WS-FREQUENCY-WEEKLY
+                   PERFORM 2300-COMPUTE-WEEKLY-DATE
+               WHEN WS-FREQUENCY-QUARTERLY
+                   PERFORM 2400-COMPUTE-QUARTERLY-DATE
+               WHEN WS-FREQUENCY-ANNUAL
+                   PERFORM 2500-COMPUTE-ANNUAL-DATE
                WHEN OTHER
-                    MOVE 31 TO WS-CURRENT-DAY
+                   PERFORM 2600-COMPUTE-MONTHLY-DATE
            END-EVALUATE
+
+           PERFORM 2200-ROLL-TO-BUSINESS-DAY
+
            MOVE WS-CURRENT-DATE TO WS-NEXT-INVOICE-DATE
 
 
            .
+      **********************************************************************
+      * GREGORIAN LEAP-YEAR RULE: DIVISIBLE BY 4, EXCEPT CENTURY YEARS,
+      * WHICH ARE LEAP ONLY IF ALSO DIVISIBLE BY 400.
+      **********************************************************************
        2100-HANDLE-FEBRUARY.
-           DIVIDE 4 INTO WS-CURRENT-YEAR
+           DIVIDE WS-CURRENT-YEAR BY 4
                GIVING WS-QUOTIENT
                REMAINDER WS-REMAINDER
            END-DIVIDE
-           IF  WS-REMAINDER EQUAL ZERO
+           IF  WS-REMAINDER NOT EQUAL ZERO
+               MOVE 28 TO WS-CURRENT-DAY
+           ELSE
+               PERFORM 2110-CHECK-CENTURY-YEAR
+           END-IF
+
+
+           .
+       2110-CHECK-CENTURY-YEAR.
+           DIVIDE WS-CURRENT-YEAR BY 100
+               GIVING WS-QUOTIENT
+               REMAINDER WS-REMAINDER
+           END-DIVIDE
+           IF  WS-REMAINDER NOT EQUAL ZERO
                MOVE 29 TO WS-CURRENT-DAY
            ELSE
-               MOVE 28 TO WS-CURRENT-DAY
+               DIVIDE WS-CURRENT-YEAR BY 400
+                   GIVING WS-QUOTIENT
+                   REMAINDER WS-REMAINDER
+               END-DIVIDE
+               IF  WS-REMAINDER EQUAL ZERO
+                   MOVE 29 TO WS-CURRENT-DAY
+               ELSE
+                   MOVE 28 TO WS-CURRENT-DAY
+               END-IF
+           END-IF
+           .
+
+      **********************************************************************
+      * IF THE COMPUTED DATE FALLS ON A WEEKEND OR A BANK HOLIDAY, ROLL IT
+      * BACK ONE DAY AT A TIME UNTIL IT LANDS ON A BUSINESS DAY.
+      **********************************************************************
+       2200-ROLL-TO-BUSINESS-DAY.
+           PERFORM 2210-CHECK-BUSINESS-DAY
+           PERFORM 2220-ROLL-DATE-BACKWARD
+               UNTIL DATE-IS-BUSINESS-DAY
+           .
+
+       2210-CHECK-BUSINESS-DAY.
+           SET DATE-IS-BUSINESS-DAY TO TRUE
+           COMPUTE WS-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE-N)
+           COMPUTE WS-WEEKDAY = FUNCTION MOD (WS-INTEGER-DATE 7)
+           IF DATE-IS-SATURDAY OR DATE-IS-SUNDAY
+               SET DATE-IS-NOT-BUSINESS-DAY TO TRUE
+           ELSE
+               PERFORM 2230-CHECK-HOLIDAY-TABLE
+               IF HOLIDAY-WAS-FOUND
+                   SET DATE-IS-NOT-BUSINESS-DAY TO TRUE
+               END-IF
+           END-IF
+           .
+
+       2220-ROLL-DATE-BACKWARD.
+           COMPUTE WS-INTEGER-DATE = WS-INTEGER-DATE - 1
+           MOVE FUNCTION DATE-OF-INTEGER (WS-INTEGER-DATE)
+               TO WS-CURRENT-DATE-N
+           PERFORM 2210-CHECK-BUSINESS-DAY
+           .
+
+       2230-CHECK-HOLIDAY-TABLE.
+           SET HOLIDAY-WAS-NOT-FOUND TO TRUE
+           PERFORM 2240-SEARCH-HOLIDAY-ENTRY
+               VARYING WS-HOLIDAY-IX FROM 1 BY 1
+               UNTIL WS-HOLIDAY-IX > WS-HOLIDAY-COUNT
+               OR HOLIDAY-WAS-FOUND
+           .
+
+       2240-SEARCH-HOLIDAY-ENTRY.
+           IF WS-HOLIDAY-DATE(WS-HOLIDAY-IX) EQUAL WS-CURRENT-DATE
+               SET HOLIDAY-WAS-FOUND TO TRUE
            END-IF
+           .
 
+      **********************************************************************
+      * WEEKLY, QUARTERLY AND ANNUAL CYCLE MATH. MONTHLY STAYS END-OF-MONTH.
+      **********************************************************************
+       2300-COMPUTE-WEEKLY-DATE.
+           COMPUTE WS-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE-N) + 7
+           MOVE FUNCTION DATE-OF-INTEGER (WS-INTEGER-DATE)
+               TO WS-CURRENT-DATE-N
+           .
+
+       2400-COMPUTE-QUARTERLY-DATE.
+           ADD 3 TO WS-CURRENT-MONTH
+           PERFORM 2450-NORMALIZE-YEAR-MONTH
+           PERFORM 2600-COMPUTE-MONTHLY-DATE
+           .
+
+       2450-NORMALIZE-YEAR-MONTH.
+           IF WS-CURRENT-MONTH > 12
+               SUBTRACT 12 FROM WS-CURRENT-MONTH
+               ADD 1 TO WS-CURRENT-YEAR
+           END-IF
+           .
 
+       2500-COMPUTE-ANNUAL-DATE.
+           ADD 1 TO WS-CURRENT-YEAR
+           PERFORM 2600-COMPUTE-MONTHLY-DATE
            .
+
+       2600-COMPUTE-MONTHLY-DATE.
+           EVALUATE TRUE
+               WHEN FEBRUARY
+                    PERFORM 2100-HANDLE-FEBRUARY
+               WHEN 30-DAY-MONTH
+                    MOVE 30 TO WS-CURRENT-DAY
+               WHEN OTHER
+                    MOVE 31 TO WS-CURRENT-DAY
+           END-EVALUATE
+           .
+
+       3000-WRITE-AR-EXTRACT.
+           MOVE CM-CUSTOMER-ID TO AE-CUSTOMER-ID
+           MOVE CM-NEXT-INVOICE-DATE TO AE-NEXT-INVOICE-DATE
+           MOVE CM-AMOUNT-DUE TO AE-AMOUNT-DUE
+           WRITE AR-EXTRACT-RECORD
+           .
+
+       4000-WRITE-CHECKPOINT.
+           IF CHECKPOINT-OUTPUT-NOT-OPEN
+               OPEN OUTPUT CHECKPOINT-FILE
+               SET CHECKPOINT-OUTPUT-IS-OPEN TO TRUE
+           END-IF
+           MOVE CM-CUSTOMER-ID TO CK-CUSTOMER-ID
+           SET CK-STATUS-COMPLETE TO TRUE
+           WRITE CHECKPOINT-RECORD
+           .
+
+       6000-ACCUMULATE-CONTROL-TOTALS.
+           ADD CM-CUSTOMER-ID TO WS-ACCOUNT-HASH-TOTAL
+           .
+
+      **********************************************************************
+      * REPORT CONTROL TOTALS SO OPERATIONS CAN CONFIRM THE FULL MASTER
+      * WAS PROCESSED BEFORE THE AR EXTRACT IS RELEASED DOWNSTREAM.
+      **********************************************************************
        9999-END.
+           CLOSE CUSTOMER-MASTER
+           CLOSE AR-EXTRACT-FILE
+           IF CHECKPOINT-OUTPUT-IS-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           PERFORM 9100-CLEAR-CHECKPOINT-FILE
 
+           DISPLAY SPACE
+           DISPLAY "INVDATE CONTROL TOTALS"
+           DISPLAY "   RECORDS READ    " WS-RECORDS-READ
+           DISPLAY "   RECORDS UPDATED " WS-RECORDS-UPDATED
+           DISPLAY "   ACCOUNT HASH    " WS-ACCOUNT-HASH-TOTAL
+           DISPLAY SPACE
+           .
+
+      **********************************************************************
+      * A RUN THAT REACHES THIS POINT PROCESSED THE ENTIRE MASTER, SO ANY
+      * CHECKPOINT RECORDS LEFT BEHIND BY THIS RUN NO LONGER MARK A VALID
+      * RESTART POINT. TRUNCATE THE CHECKPOINT FILE BACK TO EMPTY SO
+      * TOMORROW NIGHT'S 0700-DETERMINE-RESTART-POINT DOES NOT MISTAKE
+      * TONIGHT'S LAST PERIODIC CHECKPOINT FOR AN ABENDED RUN.
+      **********************************************************************
+       9100-CLEAR-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
            .
