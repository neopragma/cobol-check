@@ -0,0 +1,30 @@
+      * CCHECKFD.CPY
+      *****************************************************************
+      * FD/RECORD ENTRIES FOR THE TEST RESULTS AND TEST HISTORY FILES.
+      * COPY THIS MEMBER PLAIN (NO REPLACING) INTO THE FILE SECTION
+      * ALONGSIDE CCHECKFC.CPY IN FILE-CONTROL.
+      *
+      * UT-RESULTS-FILE IS A MACHINE-READABLE (CSV) RECORD OF EVERY
+      * ASSERTION IN THE RUN: TEST CASE NUMBER, NAME, PASS/FAIL, AND
+      * THE EXPECTED/ACTUAL VALUES THAT WERE COMPARED.
+      *
+      * UT-HISTORY-FILE IS AN APPEND-ONLY AUDIT TRAIL OF EACH TEST
+      * SUITE RUN, ONE RECORD PER RUN, OPENED IN EXTEND MODE SO PRIOR
+      * RUNS ARE NEVER LOST.
+      *****************************************************************
+       FD  UT-RESULTS-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  UT-RESULTS-RECORD             PIC X(200).
+
+       FD  UT-HISTORY-FILE
+           RECORD CONTAINS 84 CHARACTERS.
+       01  UT-HISTORY-RECORD.
+           05  UT-HIST-PROGRAM-NAME      PIC X(08).
+           05  UT-HIST-RUN-DATE          PIC X(08).
+           05  UT-HIST-RUN-TIME          PIC X(08).
+           05  UT-HIST-TEST-CASE-COUNT   PIC 9(04).
+           05  UT-HIST-NUMBER-PASSED     PIC 9(04).
+           05  UT-HIST-NUMBER-FAILED     PIC 9(04).
+           05  UT-HIST-RETCODE           PIC 9(04).
+           05  FILLER                       PIC X(44).
+      * CCHECKFD.CPY END
