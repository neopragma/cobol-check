@@ -0,0 +1,20 @@
+      * DATETIME.CPY
+      *****************************************************************
+      * COMMON WORKING-STORAGE FOR PROGRAMS THAT COMPUTE AGAINST AN
+      * 8-BYTE (YYYYMMDD) WORKING DATE. WS-CURRENT-YEAR, WS-CURRENT-
+      * MONTH AND WS-CURRENT-DAY ARE REDEFINES OF WS-CURRENT-DATE, SO
+      * MOVING A NEW VALUE INTO ANY ONE OF THEM UPDATES THE 8-BYTE
+      * DATE IN PLACE.
+      *****************************************************************
+       01  WS-CURRENT-DATE              PIC X(08).
+       01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR          PIC 9(04).
+           05  WS-CURRENT-MONTH         PIC 9(02).
+               88  FEBRUARY                     VALUE 02.
+               88  30-DAY-MONTH                 VALUE 04 06 09 11.
+               88  31-DAY-MONTH                 VALUE 01 03 05 07 08
+                                                       10 12.
+           05  WS-CURRENT-DAY           PIC 9(02).
+       01  WS-CURRENT-DATE-N REDEFINES WS-CURRENT-DATE
+                                        PIC 9(08).
+      * DATETIME.CPY END
