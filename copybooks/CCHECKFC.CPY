@@ -0,0 +1,18 @@
+      * CCHECKFC.CPY
+      *****************************************************************
+      * FILE-CONTROL ENTRIES FOR THE TEST RESULTS AND TEST HISTORY
+      * FILES WRITTEN BY CCHECKPD.CPY. COPY THIS MEMBER PLAIN
+      * (NO REPLACING) INTO FILE-CONTROL, ALONGSIDE CCHECKFD.CPY IN
+      * THE FILE SECTION AND CCHECKWS.CPY/CCHECKPD.CPY FOR THE REST
+      * OF THE FRAMEWORK.
+      *****************************************************************
+           SELECT UT-RESULTS-FILE
+               ASSIGN TO UTRESLTS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UT-RESULTS-STATUS.
+
+           SELECT UT-HISTORY-FILE
+               ASSIGN TO UTHIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UT-HISTORY-STATUS.
+      * CCHECKFC.CPY END
