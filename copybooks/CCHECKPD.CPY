@@ -1,367 +1,567 @@
       * CCHECKPD.CPY
            DISPLAY SPACE
-           MOVE ==UT==TEST-CASE-COUNT TO ==UT==TEST-CASE-NUMBER
-           DISPLAY ==UT==TEST-CASE-NUMBER ' TEST CASES WERE EXECUTED'
-           MOVE ==UT==NUMBER-PASSED TO ==UT==TEST-CASE-NUMBER
-           DISPLAY ==UT==TEST-CASE-NUMBER ' PASSED'
-           MOVE ==UT==NUMBER-FAILED TO ==UT==TEST-CASE-NUMBER
-           DISPLAY ==UT==TEST-CASE-NUMBER ' FAILED'
+           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' TEST CASES WERE EXECUTED'
+           MOVE UT-NUMBER-PASSED TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' PASSED'
+           MOVE UT-NUMBER-FAILED TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' FAILED'
            DISPLAY "================================================="
-           MOVE ==UT==RETCODE TO RETURN-CODE
+           PERFORM UT-WRITE-HISTORY-RECORD
+           CLOSE UT-RESULTS-FILE
+           CLOSE UT-HISTORY-FILE
+           MOVE UT-RETCODE TO RETURN-CODE
            GOBACK.
 
-       ==UT==CHECK-EXPECTATION.
+       UT-WRITE-HISTORY-RECORD.
+      *****************************************************************
+      * APPEND ONE RECORD TO THE PERMANENT TEST-RUN HISTORY FILE
+      * SUMMARIZING THIS SUITE'S RESULTS.
+      *****************************************************************
+           MOVE SPACES TO UT-HISTORY-RECORD
+           MOVE UT-PROGRAM-NAME TO UT-HIST-PROGRAM-NAME
+           ACCEPT UT-HIST-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT UT-HIST-RUN-TIME FROM TIME
+           MOVE UT-TEST-CASE-COUNT TO UT-HIST-TEST-CASE-COUNT
+           MOVE UT-NUMBER-PASSED TO UT-HIST-NUMBER-PASSED
+           MOVE UT-NUMBER-FAILED TO UT-HIST-NUMBER-FAILED
+           MOVE UT-RETCODE TO UT-HIST-RETCODE
+           WRITE UT-HISTORY-RECORD
+           .
+
+       UT-CHECK-EXPECTATION.
       *****************************************************************
       * COMPARE EXPECTED AND ACTUAL VALUES FOR EQUALITY.
       *****************************************************************
-           MOVE ==UT==TEST-CASE-COUNT TO ==UT==TEST-CASE-NUMBER
-           PERFORM ==UT==COMPARE
-           IF ==UT==COMPARE-PASSED
-               PERFORM ==UT==DISPLAY-PASSED
+           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
+           PERFORM UT-COMPARE
+           IF UT-COMPARE-PASSED
+               PERFORM UT-DISPLAY-PASSED
            ELSE 
-               PERFORM ==UT==DISPLAY-FAILED
+               PERFORM UT-DISPLAY-FAILED
            END-IF
            .
 
-       ==UT==COMPARE.
-           SET ==UT==COMPARE-FAILED TO TRUE
-           IF ==UT==COMPARE-88-LEVEL
-               IF ==UT==COMPARE-88-LEVEL
-                   IF (==UT==ACTUAL-88-VALUE
-                       AND ==UT==EXPECTED-88-VALUE)
-                   OR (NOT ==UT==ACTUAL-88-VALUE
-                       AND NOT ==UT==EXPECTED-88-VALUE)
-                       SET ==UT==COMPARE-PASSED TO TRUE
+       UT-COMPARE.
+           SET UT-COMPARE-FAILED TO TRUE
+           IF UT-COMPARE-88-LEVEL
+               IF UT-COMPARE-88-LEVEL
+                   IF (UT-ACTUAL-88-VALUE
+                       AND UT-EXPECTED-88-VALUE)
+                   OR (NOT UT-ACTUAL-88-VALUE
+                       AND NOT UT-EXPECTED-88-VALUE)
+                       SET UT-COMPARE-PASSED TO TRUE
                    END-IF
                ELSE
-                   IF ==UT==ACTUAL IS EQUAL TO ==UT==EXPECTED
-                       SET ==UT==COMPARE-PASSED TO TRUE
+                   IF UT-ACTUAL IS EQUAL TO UT-EXPECTED
+                       SET UT-COMPARE-PASSED TO TRUE
                    END-IF
                END-IF
            ELSE
                EVALUATE TRUE ALSO TRUE
-                   WHEN ==UT==NUMERIC-COMPARE ALSO ==UT==RELATION-EQ
-                       IF ==UT==ACTUAL-NUMERIC
-                               EQUAL ==UT==EXPECTED-NUMERIC
-                           SET ==UT==COMPARE-PASSED TO TRUE
+                   WHEN UT-NUMERIC-COMPARE ALSO UT-RELATION-EQ
+                       IF UT-ACTUAL-NUMERIC
+                               EQUAL UT-EXPECTED-NUMERIC
+                           SET UT-COMPARE-PASSED TO TRUE
                        END-IF
-                   WHEN ==UT==NUMERIC-COMPARE ALSO ==UT==RELATION-GT
-                       IF ==UT==ACTUAL-NUMERIC
-                               GREATER ==UT==EXPECTED-NUMERIC
-                           SET ==UT==COMPARE-PASSED TO TRUE
+                   WHEN UT-NUMERIC-COMPARE ALSO UT-RELATION-GT
+                       IF UT-ACTUAL-NUMERIC
+                               GREATER UT-EXPECTED-NUMERIC
+                           SET UT-COMPARE-PASSED TO TRUE
                        END-IF
-                   WHEN ==UT==NUMERIC-COMPARE ALSO ==UT==RELATION-GE
-                       IF ==UT==ACTUAL-NUMERIC
-                               GREATER OR EQUAL ==UT==EXPECTED-NUMERIC
-                           SET ==UT==COMPARE-PASSED TO TRUE
+                   WHEN UT-NUMERIC-COMPARE ALSO UT-RELATION-GE
+                       IF UT-ACTUAL-NUMERIC
+                               GREATER OR EQUAL UT-EXPECTED-NUMERIC
+                           SET UT-COMPARE-PASSED TO TRUE
                        END-IF
-                   WHEN ==UT==NUMERIC-COMPARE ALSO ==UT==RELATION-LT
-                       IF ==UT==ACTUAL-NUMERIC
-                               LESS ==UT==EXPECTED-NUMERIC
-                           SET ==UT==COMPARE-PASSED TO TRUE
+                   WHEN UT-NUMERIC-COMPARE ALSO UT-RELATION-LT
+                       IF UT-ACTUAL-NUMERIC
+                               LESS UT-EXPECTED-NUMERIC
+                           SET UT-COMPARE-PASSED TO TRUE
                        END-IF
-                   WHEN ==UT==NUMERIC-COMPARE ALSO ==UT==RELATION-LE
-                       IF ==UT==ACTUAL-NUMERIC
-                               LESS OR EQUAL ==UT==EXPECTED-NUMERIC
-                           SET ==UT==COMPARE-PASSED TO TRUE
+                   WHEN UT-NUMERIC-COMPARE ALSO UT-RELATION-LE
+                       IF UT-ACTUAL-NUMERIC
+                               LESS OR EQUAL UT-EXPECTED-NUMERIC
+                           SET UT-COMPARE-PASSED TO TRUE
                        END-IF
-                   WHEN ==UT==ALPHANUMERIC-COMPARE ALSO ==UT==RELATION-EQ
-                       IF ==UT==ACTUAL
-                               EQUAL ==UT==EXPECTED
-                           SET ==UT==COMPARE-PASSED TO TRUE
+                   WHEN UT-ALPHANUMERIC-COMPARE ALSO UT-RELATION-EQ
+                       IF UT-ACTUAL
+                               EQUAL UT-EXPECTED
+                           SET UT-COMPARE-PASSED TO TRUE
                         END-IF
-                    WHEN ==UT==ALPHANUMERIC-COMPARE ALSO ==UT==RELATION-GT
-                        IF ==UT==ACTUAL
-                                GREATER ==UT==EXPECTED
-                            SET ==UT==COMPARE-PASSED TO TRUE
+                    WHEN UT-ALPHANUMERIC-COMPARE ALSO UT-RELATION-GT
+                        IF UT-ACTUAL
+                                GREATER UT-EXPECTED
+                            SET UT-COMPARE-PASSED TO TRUE
                         END-IF
-                    WHEN ==UT==ALPHANUMERIC-COMPARE ALSO ==UT==RELATION-GE
-                        IF ==UT==ACTUAL
-                                GREATER OR EQUAL ==UT==EXPECTED
-                            SET ==UT==COMPARE-PASSED TO TRUE
+                    WHEN UT-ALPHANUMERIC-COMPARE ALSO UT-RELATION-GE
+                        IF UT-ACTUAL
+                                GREATER OR EQUAL UT-EXPECTED
+                            SET UT-COMPARE-PASSED TO TRUE
                         END-IF
-                    WHEN ==UT==ALPHANUMERIC-COMPARE ALSO ==UT==RELATION-LT
-                        IF ==UT==ACTUAL
-                                LESS ==UT==EXPECTED
-                            SET ==UT==COMPARE-PASSED TO TRUE
+                    WHEN UT-ALPHANUMERIC-COMPARE ALSO UT-RELATION-LT
+                        IF UT-ACTUAL
+                                LESS UT-EXPECTED
+                            SET UT-COMPARE-PASSED TO TRUE
                         END-IF
-                    WHEN ==UT==ALPHANUMERIC-COMPARE ALSO ==UT==RELATION-LE
-                        IF ==UT==ACTUAL
-                                LESS OR EQUAL ==UT==EXPECTED
-                            SET ==UT==COMPARE-PASSED TO TRUE
+                    WHEN UT-ALPHANUMERIC-COMPARE ALSO UT-RELATION-LE
+                        IF UT-ACTUAL
+                                LESS OR EQUAL UT-EXPECTED
+                            SET UT-COMPARE-PASSED TO TRUE
                         END-IF
                     WHEN OTHER
-                        IF ==UT==ACTUAL EQUAL ==UT==EXPECTED
-                            SET ==UT==COMPARE-PASSED TO TRUE
+                        IF UT-ACTUAL EQUAL UT-EXPECTED
+                            SET UT-COMPARE-PASSED TO TRUE
                         END-IF
                END-EVALUATE
            END-IF
-           PERFORM ==UT==REVERSE-RESULT
+           PERFORM UT-REVERSE-RESULT
            .
 
-       ==UT==REVERSE-RESULT.
-           IF ==UT==REVERSE-COMPARE
-               IF ==UT==COMPARE-PASSED
-                   SET ==UT==COMPARE-FAILED TO TRUE
+       UT-REVERSE-RESULT.
+           IF UT-REVERSE-COMPARE
+               IF UT-COMPARE-PASSED
+                   SET UT-COMPARE-FAILED TO TRUE
                ELSE
-                   SET ==UT==COMPARE-PASSED TO TRUE
+                   SET UT-COMPARE-PASSED TO TRUE
                END-IF
            END-IF
            .                
 
-       ==UT==DISPLAY-PASSED.
-           ADD 1 TO ==UT==NUMBER-PASSED
-           DISPLAY ==UT==PASSED 
-                   ==UT==TEST-CASE-NUMBER '. ' 
-                   ==UT==TEST-CASE-NAME
-           .              
+       UT-DISPLAY-PASSED.
+           ADD 1 TO UT-NUMBER-PASSED
+           DISPLAY UT-PASSED
+                   UT-TEST-CASE-NUMBER '. '
+                   UT-TEST-CASE-NAME
+           MOVE 'PASS' TO UT-CSV-RESULT
+           PERFORM UT-WRITE-RESULT-RECORD
+           .
 
-       ==UT==DISPLAY-FAILED.
-           ADD 1 TO ==UT==NUMBER-FAILED
-           DISPLAY ==UT==FAILED 
-                   ==UT==TEST-CASE-NUMBER '. ' 
-                   ==UT==TEST-CASE-NAME
-           IF ==UT==NUMERIC-COMPARE
-               DISPLAY '    EXPECTED ' ==UT==EXPECTED-NUMERIC
-                       ', WAS ' ==UT==ACTUAL-NUMERIC
+       UT-DISPLAY-FAILED.
+           ADD 1 TO UT-NUMBER-FAILED
+           DISPLAY UT-FAILED
+                   UT-TEST-CASE-NUMBER '. '
+                   UT-TEST-CASE-NAME
+           MOVE 'FAIL' TO UT-CSV-RESULT
+           PERFORM UT-WRITE-RESULT-RECORD
+           IF UT-NUMERIC-COMPARE
+               DISPLAY '    EXPECTED ' UT-EXPECTED-NUMERIC
+                       ', WAS ' UT-ACTUAL-NUMERIC
            ELSE
-               MOVE ZERO TO ==UT==EXPECTED-TRIM
-               INSPECT FUNCTION REVERSE(==UT==EXPECTED)
-                   TALLYING ==UT==EXPECTED-TRIM
+               MOVE ZERO TO UT-EXPECTED-TRIM
+               INSPECT FUNCTION REVERSE(UT-EXPECTED)
+                   TALLYING UT-EXPECTED-TRIM
                    FOR LEADING SPACES
-               SUBTRACT ==UT==EXPECTED-TRIM
-                   FROM LENGTH OF ==UT==EXPECTED
-                   GIVING ==UT==EXPECTED-TRIM
-               MOVE ZERO TO ==UT==ACTUAL-TRIM
-               INSPECT FUNCTION REVERSE(==UT==ACTUAL)
-                   TALLYING ==UT==ACTUAL-TRIM
+               SUBTRACT UT-EXPECTED-TRIM
+                   FROM LENGTH OF UT-EXPECTED
+                   GIVING UT-EXPECTED-TRIM
+               MOVE ZERO TO UT-ACTUAL-TRIM
+               INSPECT FUNCTION REVERSE(UT-ACTUAL)
+                   TALLYING UT-ACTUAL-TRIM
                    FOR LEADING SPACES
-               SUBTRACT ==UT==ACTUAL-TRIM
-                   FROM LENGTH OF ==UT==ACTUAL
-                   GIVING ==UT==ACTUAL-TRIM
+               SUBTRACT UT-ACTUAL-TRIM
+                   FROM LENGTH OF UT-ACTUAL
+                   GIVING UT-ACTUAL-TRIM
 
                DISPLAY '    EXPECTED <'
-                   ==UT==EXPECTED(1:==UT==EXPECTED-TRIM)
-                       '>, WAS <' ==UT==ACTUAL(1:==UT==ACTUAL-TRIM) '>'
-           END-IF            
-           MOVE 4 TO ==UT==RETCODE
+                   UT-EXPECTED(1:UT-EXPECTED-TRIM)
+                       '>, WAS <' UT-ACTUAL(1:UT-ACTUAL-TRIM) '>'
+           END-IF
+           MOVE 4 TO UT-RETCODE
+           .
+
+       UT-WRITE-RESULT-RECORD.
+      *****************************************************************
+      * APPEND ONE CSV LINE TO THE MACHINE-READABLE TEST RESULTS FILE
+      * FOR THE ASSERTION JUST RECORDED: TEST CASE NUMBER AND NAME,
+      * PASS/FAIL, AND THE EXPECTED/ACTUAL VALUES THAT WERE COMPARED.
+      *****************************************************************
+           MOVE UT-TEST-CASE-NAME TO UT-CSV-NAME
+           INSPECT UT-CSV-NAME REPLACING ALL '"' BY ''''
+           MOVE ZERO TO UT-CSV-NAME-TRIM
+           INSPECT FUNCTION REVERSE(UT-CSV-NAME)
+               TALLYING UT-CSV-NAME-TRIM
+               FOR LEADING SPACES
+           SUBTRACT UT-CSV-NAME-TRIM
+               FROM LENGTH OF UT-CSV-NAME
+               GIVING UT-CSV-NAME-TRIM
+           IF UT-CSV-NAME-TRIM IS EQUAL TO ZERO
+               MOVE 1 TO UT-CSV-NAME-TRIM
+           END-IF
+
+           IF UT-NUMERIC-COMPARE
+               MOVE UT-EXPECTED-NUMERIC TO UT-CSV-NUMERIC-EDIT
+               MOVE FUNCTION TRIM(UT-CSV-NUMERIC-EDIT)
+                   TO UT-CSV-EXPECTED
+               MOVE UT-ACTUAL-NUMERIC TO UT-CSV-NUMERIC-EDIT
+               MOVE FUNCTION TRIM(UT-CSV-NUMERIC-EDIT)
+                   TO UT-CSV-ACTUAL
+           ELSE
+               MOVE UT-EXPECTED TO UT-CSV-EXPECTED
+               MOVE UT-ACTUAL TO UT-CSV-ACTUAL
+           END-IF
+           INSPECT UT-CSV-EXPECTED REPLACING ALL '"' BY ''''
+           INSPECT UT-CSV-ACTUAL REPLACING ALL '"' BY ''''
+
+           MOVE ZERO TO UT-EXPECTED-TRIM
+           INSPECT FUNCTION REVERSE(UT-CSV-EXPECTED)
+               TALLYING UT-EXPECTED-TRIM
+               FOR LEADING SPACES
+           SUBTRACT UT-EXPECTED-TRIM
+               FROM LENGTH OF UT-CSV-EXPECTED
+               GIVING UT-EXPECTED-TRIM
+           IF UT-EXPECTED-TRIM IS EQUAL TO ZERO
+               MOVE 1 TO UT-EXPECTED-TRIM
+           END-IF
+
+           MOVE ZERO TO UT-ACTUAL-TRIM
+           INSPECT FUNCTION REVERSE(UT-CSV-ACTUAL)
+               TALLYING UT-ACTUAL-TRIM
+               FOR LEADING SPACES
+           SUBTRACT UT-ACTUAL-TRIM
+               FROM LENGTH OF UT-CSV-ACTUAL
+               GIVING UT-ACTUAL-TRIM
+           IF UT-ACTUAL-TRIM IS EQUAL TO ZERO
+               MOVE 1 TO UT-ACTUAL-TRIM
+           END-IF
+
+           MOVE SPACES TO UT-CSV-LINE
+           STRING
+               UT-TEST-CASE-NUMBER             DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               '"'                             DELIMITED BY SIZE
+               UT-CSV-NAME(1:UT-CSV-NAME-TRIM) DELIMITED BY SIZE
+               '"'                             DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               UT-CSV-RESULT                   DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               '"'                             DELIMITED BY SIZE
+               UT-CSV-EXPECTED(1:UT-EXPECTED-TRIM)
+                                               DELIMITED BY SIZE
+               '"'                             DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               '"'                             DELIMITED BY SIZE
+               UT-CSV-ACTUAL(1:UT-ACTUAL-TRIM) DELIMITED BY SIZE
+               '"'                             DELIMITED BY SIZE
+               INTO UT-CSV-LINE
+           END-STRING
+           MOVE UT-CSV-LINE TO UT-RESULTS-RECORD
+           WRITE UT-RESULTS-RECORD
            .
 
-       ==UT==ASSERT-ACCESSES.
+       UT-ASSERT-ACCESSES.
       *****************************************************************
       * COMPARE THE NUMBER OF ACCESSES TO A MOCK WITH THE EXPECTED
       * NUMBER OF ACCESSES.
       *****************************************************************
-           MOVE ==UT==TEST-CASE-COUNT TO ==UT==TEST-CASE-NUMBER
-           MOVE ==UT==ACTUAL-ACCESSES TO ==UT==ACTUAL-ACCESSES-FMT
-           MOVE ==UT==EXPECTED-ACCESSES TO ==UT==EXPECTED-ACCESSES-FMT
-           IF ==UT==EXPECTED-ACCESSES IS EQUAL TO 1
-              MOVE SPACES TO ==UT==LABEL-EXPECTED-ACCESS-PL
+           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
+           MOVE UT-ACTUAL-ACCESSES TO UT-ACTUAL-ACCESSES-FMT
+           MOVE UT-EXPECTED-ACCESSES TO UT-EXPECTED-ACCESSES-FMT
+           IF UT-EXPECTED-ACCESSES IS EQUAL TO 1
+              MOVE SPACES TO UT-LABEL-EXPECTED-ACCESS-PL
            ELSE
-              MOVE ==UT==CONST-ES TO ==UT==LABEL-EXPECTED-ACCESS-PL
+              MOVE UT-CONST-ES TO UT-LABEL-EXPECTED-ACCESS-PL
            END-IF      
 
-           SET ==UT==VERIFY-FAILED TO TRUE
+           SET UT-VERIFY-FAILED TO TRUE
            EVALUATE TRUE
-               WHEN ==UT==VERIFY-AT-LEAST
-                    IF ==UT==ACTUAL-ACCESSES IS GREATER THAN OR EQUAL TO 
-                            ==UT==EXPECTED-ACCESSES
-                        SET ==UT==VERIFY-PASSED TO TRUE
+               WHEN UT-VERIFY-AT-LEAST
+                    IF UT-ACTUAL-ACCESSES IS GREATER THAN OR EQUAL TO 
+                            UT-EXPECTED-ACCESSES
+                        SET UT-VERIFY-PASSED TO TRUE
                     END-IF    
-               WHEN ==UT==VERIFY-NO-MORE-THAN
-                    IF ==UT==ACTUAL-ACCESSES IS LESS THAN OR EQUAL TO
-                            ==UT==EXPECTED-ACCESSES
-                        SET ==UT==VERIFY-PASSED TO TRUE
+               WHEN UT-VERIFY-NO-MORE-THAN
+                    IF UT-ACTUAL-ACCESSES IS LESS THAN OR EQUAL TO
+                            UT-EXPECTED-ACCESSES
+                        SET UT-VERIFY-PASSED TO TRUE
                     END-IF        
                WHEN OTHER
-                    IF ==UT==ACTUAL-ACCESSES IS EQUAL TO
-                            ==UT==EXPECTED-ACCESSES
-                        SET ==UT==VERIFY-PASSED TO TRUE
+                    IF UT-ACTUAL-ACCESSES IS EQUAL TO
+                            UT-EXPECTED-ACCESSES
+                        SET UT-VERIFY-PASSED TO TRUE
                     END-IF        
            END-EVALUATE    
 
-           IF ==UT==VERIFY-PASSED
-               ADD 1 TO ==UT==NUMBER-PASSED
-               DISPLAY ==UT==PASSED 
-                       ==UT==TEST-CASE-NUMBER '. ' 
-                      'VERIFY ' ==UT==EXPECTED-ACCESSES-FMT SPACE
-                      ==UT==LABEL-EXPECTED-ACCESS
-           ELSE 
-               ADD 1 TO ==UT==NUMBER-FAILED
-               MOVE SPACES TO ==UT==DISPLAY-MESSAGE
-               IF ==UT==MOCK-FILE(==UT==MOCK-IX)
+           IF UT-VERIFY-PASSED
+               ADD 1 TO UT-NUMBER-PASSED
+               DISPLAY UT-PASSED
+                       UT-TEST-CASE-NUMBER '. '
+                      'VERIFY ' UT-EXPECTED-ACCESSES-FMT SPACE
+                      UT-LABEL-EXPECTED-ACCESS
+               MOVE 'PASS' TO UT-CSV-RESULT
+               SET UT-ALPHANUMERIC-COMPARE TO TRUE
+               MOVE UT-EXPECTED-ACCESSES-FMT TO UT-EXPECTED
+               MOVE UT-ACTUAL-ACCESSES-FMT TO UT-ACTUAL
+               PERFORM UT-WRITE-RESULT-RECORD
+           ELSE
+               ADD 1 TO UT-NUMBER-FAILED
+               MOVE SPACES TO UT-DISPLAY-MESSAGE
+               IF UT-MOCK-FILE(UT-MOCK-IX)
                    STRING 
-                       ==UT==FAILED                      DELIMITED BY SIZE
-                       ==UT==TEST-CASE-NUMBER            DELIMITED BY SIZE
+                       UT-FAILED                      DELIMITED BY SIZE
+                       UT-TEST-CASE-NUMBER            DELIMITED BY SIZE
                        '. VERIFY ACCESSES TO '        DELIMITED BY SIZE
-                       ==UT==MOCK-OPERATION(==UT==MOCK-IX)  DELIMITED BY SPACE
+                       UT-MOCK-OPERATION(UT-MOCK-IX)  DELIMITED BY SPACE
                        ' ON '                         DELIMITED BY SIZE
-                       ==UT==MOCK-FILENAME(==UT==MOCK-IX)   DELIMITED BY SPACE
+                       UT-MOCK-FILENAME(UT-MOCK-IX)   DELIMITED BY SPACE
                        ' | EXPECTED '                 DELIMITED BY SIZE
-                       ==UT==EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE
+                       UT-EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE
                        SPACE                          DELIMITED BY SIZE
-                       ==UT==LABEL-EXPECTED-ACCESS       DELIMITED BY SPACE
+                       UT-LABEL-EXPECTED-ACCESS       DELIMITED BY SPACE
                        ', WAS '                       DELIMITED BY SIZE
-                       ==UT==ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE
-                       INTO ==UT==DISPLAY-MESSAGE
+                       UT-ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE
+                       INTO UT-DISPLAY-MESSAGE
                    END-STRING
                ELSE
                    STRING 
-                       ==UT==FAILED                      DELIMITED BY SIZE
-                       ==UT==TEST-CASE-NUMBER            DELIMITED BY SIZE
+                       UT-FAILED                      DELIMITED BY SIZE
+                       UT-TEST-CASE-NUMBER            DELIMITED BY SIZE
                        '. VERIFY ACCESSES TO '        DELIMITED BY SIZE
-                       ==UT==MOCK-CICS-KEYWORDS-KEY(==UT==MOCK-IX)
+                       UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)
                                                       DELIMITED BY SIZE
-                       INTO ==UT==DISPLAY-MESSAGE
+                       INTO UT-DISPLAY-MESSAGE
                    END-STRING     
-                   DISPLAY ==UT==DISPLAY-MESSAGE
-                   MOVE SPACES TO ==UT==DISPLAY-MESSAGE
+                   DISPLAY UT-DISPLAY-MESSAGE
+                   MOVE SPACES TO UT-DISPLAY-MESSAGE
                    STRING 
                        '   EXPECTED '                 DELIMITED BY SIZE
-                       ==UT==EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE
+                       UT-EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE
                        SPACE                          DELIMITED BY SIZE
-                       ==UT==LABEL-EXPECTED-ACCESS       DELIMITED BY SPACE
+                       UT-LABEL-EXPECTED-ACCESS       DELIMITED BY SPACE
                        ', WAS '                       DELIMITED BY SIZE
-                       ==UT==ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE
-                       INTO ==UT==DISPLAY-MESSAGE
+                       UT-ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE
+                       INTO UT-DISPLAY-MESSAGE
                    END-STRING                                  
                END-IF    
-               DISPLAY ==UT==DISPLAY-MESSAGE
-               MOVE 4 TO ==UT==RETCODE
-           END-IF              
-           . 
+               DISPLAY UT-DISPLAY-MESSAGE
+               MOVE 4 TO UT-RETCODE
+               MOVE 'FAIL' TO UT-CSV-RESULT
+               SET UT-ALPHANUMERIC-COMPARE TO TRUE
+               MOVE UT-EXPECTED-ACCESSES-FMT TO UT-EXPECTED
+               MOVE UT-ACTUAL-ACCESSES-FMT TO UT-ACTUAL
+               PERFORM UT-WRITE-RESULT-RECORD
+           END-IF
+           .
 
-       ==UT==SET-MOCK.
+       UT-SET-MOCK.
       *****************************************************************
       * CREATE OR UPDATE A MOCK SPECIFICATION.
       *****************************************************************
            EVALUATE TRUE
-               WHEN ==UT==FIND-FILE-MOCK
-                    PERFORM ==UT==SET-FILE-MOCK
-               WHEN ==UT==FIND-CALL-MOCK
-                    PERFORM ==UT==SET-CALL-MOCK
-               WHEN ==UT==FIND-CICS-MOCK
-                    PERFORM ==UT==SET-CICS-MOCK
-               WHEN ==UT==FIND-PARA-MOCK
-                    PERFORM ==UT==SET-PARA-MOCK          
+               WHEN UT-FIND-FILE-MOCK
+                    PERFORM UT-SET-FILE-MOCK
+               WHEN UT-FIND-CALL-MOCK
+                    PERFORM UT-SET-CALL-MOCK
+               WHEN UT-FIND-CICS-MOCK
+                    PERFORM UT-SET-CICS-MOCK
+               WHEN UT-FIND-PARA-MOCK
+                    PERFORM UT-SET-PARA-MOCK
+               WHEN UT-FIND-SQL-MOCK
+                    PERFORM UT-SET-SQL-MOCK
            END-EVALUATE
            .
 
-       ==UT==SET-FILE-MOCK.
-           PERFORM ==UT==LOOKUP-MOCK
-           IF ==UT==MOCK-FOUND
+       UT-SET-FILE-MOCK.
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
                CONTINUE
            ELSE    
-               ADD 1 TO ==UT==MOCK-COUNT
-               SET ==UT==MOCK-IX TO ==UT==MOCK-COUNT
-               SET ==UT==MOCK-FILE(==UT==MOCK-IX) TO TRUE
-               MOVE ==UT==MOCK-FIND-FILENAME 
-                    TO ==UT==MOCK-FILENAME(==UT==MOCK-IX)
-               MOVE ==UT==MOCK-FIND-OPERATION
-                    TO ==UT==MOCK-OPERATION(==UT==MOCK-IX)
+               ADD 1 TO UT-MOCK-COUNT
+               SET UT-MOCK-IX TO UT-MOCK-COUNT
+               SET UT-MOCK-FILE(UT-MOCK-IX) TO TRUE
+               MOVE UT-MOCK-FIND-FILENAME 
+                    TO UT-MOCK-FILENAME(UT-MOCK-IX)
+               MOVE UT-MOCK-FIND-OPERATION
+                    TO UT-MOCK-OPERATION(UT-MOCK-IX)
            END-IF
-           MOVE ==UT==MOCK-SET-RECORD 
-                TO ==UT==MOCK-RECORD(==UT==MOCK-IX)
-           MOVE ==UT==MOCK-SET-FILE-STATUS 
-                TO ==UT==MOCK-FILE-STATUS(==UT==MOCK-IX)
+           MOVE UT-MOCK-SET-RECORD 
+                TO UT-MOCK-RECORD(UT-MOCK-IX)
+           MOVE UT-MOCK-SET-FILE-STATUS 
+                TO UT-MOCK-FILE-STATUS(UT-MOCK-IX)
            .    
 
-       ==UT==SET-CALL-MOCK.
-           PERFORM ==UT==LOOKUP-MOCK
-           IF ==UT==MOCK-FOUND
+       UT-SET-CALL-MOCK.
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
                CONTINUE
            ELSE    
-               ADD 1 TO ==UT==MOCK-COUNT
-               SET ==UT==MOCK-IX TO ==UT==MOCK-COUNT
-               MOVE ==UT==MOCK-FIND-CALL-TOKENS
-                   TO ==UT==MOCK-CALL-TOKENS-KEY(==UT==MOCK-IX)
+               ADD 1 TO UT-MOCK-COUNT
+               SET UT-MOCK-IX TO UT-MOCK-COUNT
+               MOVE UT-MOCK-FIND-CALL-TOKENS
+                   TO UT-MOCK-CALL-TOKENS-KEY(UT-MOCK-IX)
            END-IF
            .    
 
-       ==UT==SET-CICS-MOCK.
-           PERFORM ==UT==LOOKUP-MOCK
-           IF ==UT==MOCK-FOUND
+       UT-SET-CICS-MOCK.
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
                CONTINUE
            ELSE    
-               ADD 1 TO ==UT==MOCK-COUNT
-               SET ==UT==MOCK-IX TO ==UT==MOCK-COUNT
-               MOVE ==UT==MOCK-FIND-CICS-KEYWORDS
-                   TO ==UT==MOCK-CICS-KEYWORDS-KEY(==UT==MOCK-IX)
+               ADD 1 TO UT-MOCK-COUNT
+               SET UT-MOCK-IX TO UT-MOCK-COUNT
+               MOVE UT-MOCK-FIND-CICS-KEYWORDS
+                   TO UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)
            END-IF
            .    
 
-       ==UT==SET-PARA-MOCK.
-           PERFORM ==UT==LOOKUP-MOCK
-           IF ==UT==MOCK-FOUND
+       UT-SET-PARA-MOCK.
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
                CONTINUE
            ELSE
-               ADD 1 TO ==UT==MOCK-COUNT
-               SET ==UT==MOCK-IX TO ==UT==MOCK-COUNT
-               MOVE ==UT==MOCK-FIND-PARA-NAME
-                   TO ==UT==MOCK-PARA-NAME(==UT==MOCK-IX)
-           END-IF            
+               ADD 1 TO UT-MOCK-COUNT
+               SET UT-MOCK-IX TO UT-MOCK-COUNT
+               MOVE UT-MOCK-FIND-PARA-NAME
+                   TO UT-MOCK-PARA-NAME(UT-MOCK-IX)
+           END-IF
            .
 
-       ==UT==LOOKUP-MOCK.
+       UT-SET-SQL-MOCK.
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
+               CONTINUE
+           ELSE
+               ADD 1 TO UT-MOCK-COUNT
+               SET UT-MOCK-IX TO UT-MOCK-COUNT
+               SET UT-MOCK-SQL(UT-MOCK-IX) TO TRUE
+               MOVE UT-MOCK-FIND-SQL-STATEMENT-KEY
+                   TO UT-MOCK-SQL-STATEMENT-KEY(UT-MOCK-IX)
+           END-IF
+           MOVE UT-MOCK-SET-SQL-RESULT-ROW
+                TO UT-MOCK-SQL-RESULT-ROW(UT-MOCK-IX)
+           MOVE UT-MOCK-SET-SQLCODE
+                TO UT-MOCK-SQL-SQLCODE(UT-MOCK-IX)
+           .
+
+       UT-LOOKUP-MOCK.
       *****************************************************************
-      * LOOK UP A MOCK SPECIFICATION.
+      * LOOK UP A MOCK SPECIFICATION. WHEN FOUND, STAMP THE MOCK WITH
+      * ITS POSITION IN THE OVERALL ORDER OF MOCK INVOCATIONS SO
+      * UT-ASSERT-ORDER CAN LATER VERIFY RELATIVE ORDERING.
       *****************************************************************
-           SET ==UT==MOCK-NOT-FOUND TO TRUE
-           PERFORM VARYING ==UT==MOCK-IX FROM 1 BY 1
-               UNTIL ==UT==MOCK-IX IS GREATER THAN ==UT==MOCK-MAX
-                  OR ==UT==MOCK-FOUND
+           SET UT-MOCK-NOT-FOUND TO TRUE
+           PERFORM VARYING UT-MOCK-IX FROM 1 BY 1
+               UNTIL UT-MOCK-IX IS GREATER THAN UT-MOCK-COUNT
+                  OR UT-MOCK-FOUND
                EVALUATE TRUE
-                   WHEN ==UT==FIND-FILE-MOCK   
-                       IF ==UT==MOCK-FIND-FILENAME IS EQUAL TO
-                              ==UT==MOCK-FILENAME(==UT==MOCK-IX)
-                       AND ==UT==MOCK-FIND-OPERATION IS EQUAL TO
-                              ==UT==MOCK-OPERATION(==UT==MOCK-IX)
-                           SET ==UT==MOCK-FOUND TO TRUE
+                   WHEN UT-FIND-FILE-MOCK
+                       IF UT-MOCK-FIND-FILENAME IS EQUAL TO
+                              UT-MOCK-FILENAME(UT-MOCK-IX)
+                       AND UT-MOCK-FIND-OPERATION IS EQUAL TO
+                              UT-MOCK-OPERATION(UT-MOCK-IX)
+                           SET UT-MOCK-FOUND TO TRUE
+                           CONTINUE
+                       END-IF
+                   WHEN UT-FIND-CALL-MOCK
+                       IF UT-MOCK-FIND-CALL-TOKENS IS EQUAL TO
+                              UT-MOCK-CALL-TOKENS-KEY(UT-MOCK-IX)
+                           SET UT-MOCK-FOUND TO TRUE
                            CONTINUE
                        END-IF
-                   WHEN ==UT==FIND-CALL-MOCK
-                       IF ==UT==MOCK-FIND-CALL-TOKENS IS EQUAL TO
-                              ==UT==MOCK-CALL-TOKENS-KEY(==UT==MOCK-IX)
-                           SET ==UT==MOCK-FOUND TO TRUE
+                   WHEN UT-FIND-CICS-MOCK
+                       IF UT-MOCK-FIND-CICS-KEYWORDS IS EQUAL TO
+                              UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)
+                           SET UT-MOCK-FOUND TO TRUE
                            CONTINUE
-                       END-IF         
-                   WHEN ==UT==FIND-CICS-MOCK
-                       IF ==UT==MOCK-FIND-CICS-KEYWORDS IS EQUAL TO
-                              ==UT==MOCK-CICS-KEYWORDS-KEY(==UT==MOCK-IX)
-                           SET ==UT==MOCK-FOUND TO TRUE
+                       END-IF
+                   WHEN UT-FIND-PARA-MOCK
+                       IF UT-MOCK-FIND-PARA-NAME IS EQUAL TO
+                              UT-MOCK-PARA-NAME(UT-MOCK-IX)
+                           SET UT-MOCK-FOUND TO TRUE
                            CONTINUE
-                       END-IF         
-                   WHEN ==UT==FIND-PARA-MOCK
-                       IF ==UT==MOCK-FIND-PARA-NAME IS EQUAL TO
-                              ==UT==MOCK-PARA-NAME(==UT==MOCK-IX)
-                           SET ==UT==MOCK-FOUND TO TRUE
+                       END-IF
+                   WHEN UT-FIND-SQL-MOCK
+                       IF UT-MOCK-FIND-SQL-STATEMENT-KEY IS EQUAL TO
+                              UT-MOCK-SQL-STATEMENT-KEY(UT-MOCK-IX)
+                           SET UT-MOCK-FOUND TO TRUE
                            CONTINUE
-                       END-IF               
+                       END-IF
                END-EVALUATE
-           END-PERFORM    
-           SET ==UT==MOCK-IX DOWN BY 1
-           .    
+           END-PERFORM
+           SET UT-MOCK-IX DOWN BY 1
+           IF UT-MOCK-FOUND
+               ADD 1 TO UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)
+               ADD 1 TO UT-INVOCATION-SEQUENCE-COUNTER
+               MOVE UT-INVOCATION-SEQUENCE-COUNTER
+                   TO UT-MOCK-INVOCATION-SEQUENCE(UT-MOCK-IX)
+           END-IF
+           .
 
-       ==UT==LOOKUP-FILE.
+       UT-LOOKUP-FILE.
       *****************************************************************
       * LOOK UP A FILE SPECIFICATION.
       *****************************************************************
-           PERFORM VARYING ==UT==FILE-IX FROM 1 BY 1
-               UNTIL ==UT==FILE-IX GREATER ==UT==FILE-MAX
-               OR ==UT==INTERNAL-FILENAME(==UT==FILE-IX)
-                EQUAL ==UT==MOCK-FIND-FILENAME
-             CONTINUE    
+           PERFORM VARYING UT-FILE-IX FROM 1 BY 1
+               UNTIL UT-FILE-IX GREATER UT-FILE-COUNT
+               OR UT-INTERNAL-FILENAME(UT-FILE-IX)
+                EQUAL UT-MOCK-FIND-FILENAME
+             CONTINUE
            END-PERFORM
-           SET ==UT==FILE-IX DOWN BY 1
-           .
-       ==UT==BEFORE.
+           SET UT-FILE-IX DOWN BY 1
            .
-       ==UT==AFTER.
+
+       UT-ASSERT-ORDER.
+      *****************************************************************
+      * VERIFY THAT THE MOCK AT UT-ORDER-FIRST-IX WAS INVOKED
+      * BEFORE THE MOCK AT UT-ORDER-SECOND-IX. THE CALLER RESOLVES
+      * BOTH INDEXES VIA UT-LOOKUP-MOCK BEFORE PERFORMING THIS.
+      *****************************************************************
+           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
+           IF UT-MOCK-INVOCATION-SEQUENCE(UT-ORDER-FIRST-IX)
+                   IS GREATER THAN ZERO
+           AND UT-MOCK-INVOCATION-SEQUENCE(UT-ORDER-SECOND-IX)
+                   IS GREATER THAN ZERO
+           AND UT-MOCK-INVOCATION-SEQUENCE(UT-ORDER-FIRST-IX)
+                   IS LESS THAN
+                   UT-MOCK-INVOCATION-SEQUENCE(UT-ORDER-SECOND-IX)
+               ADD 1 TO UT-NUMBER-PASSED
+               DISPLAY UT-PASSED
+                       UT-TEST-CASE-NUMBER '. '
+                       UT-TEST-CASE-NAME
+               MOVE 'PASS' TO UT-CSV-RESULT
+               SET UT-ALPHANUMERIC-COMPARE TO TRUE
+               MOVE UT-MOCK-INVOCATION-SEQUENCE(UT-ORDER-FIRST-IX)
+                   TO UT-EXPECTED-ACCESSES-FMT
+               MOVE UT-MOCK-INVOCATION-SEQUENCE(UT-ORDER-SECOND-IX)
+                   TO UT-ACTUAL-ACCESSES-FMT
+               MOVE UT-EXPECTED-ACCESSES-FMT TO UT-EXPECTED
+               MOVE UT-ACTUAL-ACCESSES-FMT TO UT-ACTUAL
+               PERFORM UT-WRITE-RESULT-RECORD
+           ELSE
+               ADD 1 TO UT-NUMBER-FAILED
+               DISPLAY UT-FAILED
+                       UT-TEST-CASE-NUMBER '. '
+                       UT-TEST-CASE-NAME
+               DISPLAY '    EXPECTED MOCK ' UT-ORDER-FIRST-IX
+                       ' TO BE INVOKED BEFORE MOCK '
+                       UT-ORDER-SECOND-IX
+               MOVE 4 TO UT-RETCODE
+               MOVE 'FAIL' TO UT-CSV-RESULT
+               SET UT-ALPHANUMERIC-COMPARE TO TRUE
+               MOVE UT-MOCK-INVOCATION-SEQUENCE(UT-ORDER-FIRST-IX)
+                   TO UT-EXPECTED-ACCESSES-FMT
+               MOVE UT-MOCK-INVOCATION-SEQUENCE(UT-ORDER-SECOND-IX)
+                   TO UT-ACTUAL-ACCESSES-FMT
+               MOVE UT-EXPECTED-ACCESSES-FMT TO UT-EXPECTED
+               MOVE UT-ACTUAL-ACCESSES-FMT TO UT-ACTUAL
+               PERFORM UT-WRITE-RESULT-RECORD
+           END-IF
            .
-       ==UT==INITIALIZE.
-           MOVE SPACES TO ==UT==FILE-INFORMATION
 
+       UT-BEFORE.
+           .
+       UT-AFTER.
+           .
+       UT-INITIALIZE.
+           MOVE SPACES TO UT-FILE-INFORMATION
+           OPEN OUTPUT UT-RESULTS-FILE
+           OPEN EXTEND UT-HISTORY-FILE
+           IF UT-HISTORY-STATUS IS EQUAL TO '35'
+               OPEN OUTPUT UT-HISTORY-FILE
+               CLOSE UT-HISTORY-FILE
+               OPEN EXTEND UT-HISTORY-FILE
+           END-IF
            .
-       ==UT==END.
+       UT-END.
 
       * CCHECKPD.CPY END
